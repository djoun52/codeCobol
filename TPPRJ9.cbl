@@ -0,0 +1,163 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. TPPRJ9.
+      ******************************
+      *  9 - ACTIVITE DES POLICES : RAPPROCHE ASSUR ET LE FICHIER
+      *      MOUVEMENT DU CYCLE (MVT) ET SIGNALE LES POLICES SANS
+      *      AUCUN MOUVEMENT, MEME REJETE, SUR LE CYCLE. MVT EST
+      *      TRIE SUR MATRICUL PUIS RAPPROCHE D'ASSUR (DEJA EN
+      *      ORDRE DE CLE) PAR UNE FUSION CLASSIQUE DES DEUX FLUX.
+      ******************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ASSUR  ASSIGN ASSUR
+             ORGANIZATION INDEXED
+             ACCESS MODE SEQUENTIAL
+             RECORD KEY MATRICUL
+             FILE STATUS  WS-ASR.
+           SELECT MVT    ASSIGN MVT
+             FILE STATUS  WS-MVT.
+           SELECT TRI-MVT ASSIGN TRIMVT.
+           SELECT INACT  ASSIGN INACT
+             FILE STATUS  WS-INACT.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ASSUR RECORDING F.
+           COPY ASSUREC.
+       FD  MVT RECORDING F.
+           COPY MVTREC.
+       SD  TRI-MVT.
+       01  T-EMVT.
+           05 T-MATRICUL     PIC 9(6).
+           05                PIC X(74).
+       FD  INACT RECORDING F.
+       01  EINACT             PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       77  WS-ASR         PIC XX.
+       77  WS-MVT         PIC XX.
+       77  WS-INACT       PIC XX.
+       77  WS-FIN-ASR     PIC X      VALUE 'N'.
+           88 FIN-ASR                VALUE 'O'.
+       77  WS-FIN-MVT     PIC X      VALUE 'N'.
+           88 FIN-MVT                VALUE 'O'.
+       77  NB-ASSUR-LUS   PIC 9(06)  VALUE 0.
+       77  NB-INACT       PIC 9(06)  VALUE 0.
+       77  SOUSPROG1      PIC X(8) VALUE 'SPDATE'.
+       77  SOUSPROG2      PIC X(8) VALUE 'SHOURS'.
+       77  DAT            PIC X(30).
+       77  CODEDG         PIC X VALUE 'D'.
+       77  CODECL         PIC X VALUE 'L'.
+       01  TIM            PIC X(8).
+       77  LGN-DEB1       PIC X(80) VALUE ALL SPACE.
+       77  LGN-DEB2       PIC X(80) VALUE ALL SPACE.
+       PROCEDURE DIVISION.
+           OPEN INPUT ASSUR
+           OPEN OUTPUT INACT
+           PERFORM TEST-STAT-ASR
+           PERFORM TEST-STAT-INACT
+           PERFORM CREA-DAT-TIME
+           STRING LGN-DEB1 DELIMITED BY SIZE INTO EINACT
+           PERFORM ECRIRE-INACT
+           STRING LGN-DEB2 DELIMITED BY SIZE INTO EINACT
+           PERFORM ECRIRE-INACT
+           PERFORM ECRIRE-INACT
+           SORT TRI-MVT ON ASCENDING KEY T-MATRICUL
+                INPUT PROCEDURE EXTRACTION-MVT
+                OUTPUT PROCEDURE COMPARER-ASSUR-MVT
+           CLOSE ASSUR
+           CLOSE INACT
+           PERFORM TEST-STAT-ASR
+           PERFORM TEST-STAT-INACT
+           DISPLAY 'TPPRJ9 - POLICES SANS MOUVEMENT SUR LE CYCLE'
+           DISPLAY 'NOMBRE DE POLICES EXAMINEES       : ' NB-ASSUR-LUS
+           DISPLAY 'NOMBRE DE POLICES SANS MOUVEMENT  : ' NB-INACT
+           GOBACK
+           .
+
+       CREA-DAT-TIME.
+           CALL SOUSPROG1 USING DAT CODEDG CODECL
+           CALL SOUSPROG2 USING TIM
+           MOVE 'API9' TO LGN-DEB1(1:4)
+           MOVE 'POLICES SANS MOUVEMENT SUR LE CYCLE' TO
+                LGN-DEB1(14:35)
+           MOVE DAT TO LGN-DEB1(51:30)
+           MOVE TIM TO LGN-DEB2(73:8)
+           .
+
+       EXTRACTION-MVT.
+           OPEN INPUT MVT
+           PERFORM TEST-STAT-MVT
+           READ MVT
+           PERFORM UNTIL WS-MVT = '10'
+             MOVE MATRICUL OF EMVT TO T-MATRICUL
+             RELEASE T-EMVT
+             READ MVT
+           END-PERFORM
+           CLOSE MVT
+           .
+
+       COMPARER-ASSUR-MVT.
+           RETURN TRI-MVT AT END MOVE 'O' TO WS-FIN-MVT END-RETURN
+           PERFORM LIRE-ASSUR
+           PERFORM UNTIL FIN-ASR
+             EVALUATE TRUE
+               WHEN FIN-MVT
+                 PERFORM SIGNALER-INACTIF
+                 PERFORM LIRE-ASSUR
+               WHEN MATRICUL OF EASR < T-MATRICUL
+                 PERFORM SIGNALER-INACTIF
+                 PERFORM LIRE-ASSUR
+               WHEN MATRICUL OF EASR > T-MATRICUL
+                 RETURN TRI-MVT AT END MOVE 'O' TO WS-FIN-MVT
+                 END-RETURN
+               WHEN OTHER
+                 PERFORM LIRE-ASSUR
+             END-EVALUATE
+           END-PERFORM
+           .
+
+       LIRE-ASSUR.
+           READ ASSUR
+             AT END MOVE 'O' TO WS-FIN-ASR
+           END-READ
+           IF NOT FIN-ASR
+             ADD 1 TO NB-ASSUR-LUS
+           END-IF
+           .
+
+       SIGNALER-INACTIF.
+           ADD 1 TO NB-INACT
+           STRING MATRICUL OF EASR ' ' NOM-CLIENT
+                  ' - AUCUN MOUVEMENT SUR LE CYCLE'
+                  DELIMITED BY SIZE INTO EINACT
+           PERFORM ECRIRE-INACT
+           .
+
+       ECRIRE-INACT.
+           WRITE EINACT
+           MOVE ALL SPACE TO EINACT
+           .
+
+       TEST-STAT-ASR.
+           IF WS-ASR NOT = '00'
+             DISPLAY 'ERREUR FICHIER ASSURE ' WS-ASR
+             MOVE 16 TO RETURN-CODE
+             STOP RUN
+           END-IF
+           .
+       TEST-STAT-MVT.
+           IF WS-MVT NOT = '00'
+             DISPLAY 'ERREUR FICHIER MOUVEMENT ' WS-MVT
+             MOVE 16 TO RETURN-CODE
+             STOP RUN
+           END-IF
+           .
+       TEST-STAT-INACT.
+           IF WS-INACT NOT = '00'
+             DISPLAY 'ERREUR FICHIER INACT ' WS-INACT
+             MOVE 16 TO RETURN-CODE
+             STOP RUN
+           END-IF
+           .
