@@ -0,0 +1,196 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. TPPRJ10.
+      ******************************
+      *  10 - SYNTHESE DES PRIMES : TOTALISE LE NOMBRE DE POLICES ET
+      *       LA PRIME DE BASE D'ASSUR PAR VILLE (ASUR-VLL) ET PAR
+      *       TYPE DE VEHICULE (ASUR-TP-VHCL), POUR LE BILAN REGIONAL
+      *       TRIMESTRIEL.
+      ******************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ASSUR  ASSIGN ASSUR
+             ORGANIZATION INDEXED
+             ACCESS MODE SEQUENTIAL
+             RECORD KEY MATRICUL
+             FILE STATUS  WS-ASR.
+           SELECT LST   ASSIGN LST
+             FILE STATUS  WS-LST.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ASSUR RECORDING F.
+           COPY ASSUREC.
+       FD  LST RECORDING F.
+       01  ELST              PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       77  WS-ASR         PIC XX.
+       77  WS-LST         PIC XX.
+       77  SOUSPROG1      PIC X(8) VALUE 'SPDATE'.
+       77  SOUSPROG2      PIC X(8) VALUE 'SHOURS'.
+       77  DAT            PIC X(30).
+       77  CODEDG         PIC X VALUE 'D'.
+       77  CODECL         PIC X VALUE 'L'.
+       01  TIM            PIC X(8).
+       77  NB-POLICES     PIC 9(06)  VALUE 0.
+       77  DISP-CPT       PIC ZZZZZ9.
+       77  DISP-TOT       PIC Z(6)9,99.
+       COPY VHCLTYPE.
+       01  TV-STATS.
+           05  TV-CPT     OCCURS 3   PIC 9(06)     VALUE 0.
+           05  TV-TOT     OCCURS 3   PIC 9(07)V99  VALUE 0.
+       77  NB-VILLES      PIC 99     VALUE 0.
+       77  IX-VLL         PIC 99.
+       77  WS-VLL-TROUVE  PIC X      VALUE 'N'.
+           88 VLL-TROUVE             VALUE 'O'.
+       01  TABLE-VLL.
+           05  VLL-ENT    OCCURS 50.
+               10 VLL-NOM PIC X(12).
+               10 VLL-CPT PIC 9(06).
+               10 VLL-TOT PIC 9(07)V99.
+
+       PROCEDURE DIVISION.
+           OPEN INPUT ASSUR
+           OPEN OUTPUT LST
+           PERFORM TEST-STAT-ASR
+           PERFORM TEST-STAT-LST
+           PERFORM CREA-DAT-TIME
+           READ ASSUR
+           PERFORM UNTIL WS-ASR = '10'
+             ADD 1 TO NB-POLICES
+             PERFORM TOTALISE-VILLE
+             PERFORM TOTALISE-VEHICULE
+             READ ASSUR
+           END-PERFORM
+           CLOSE ASSUR
+           PERFORM TEST-STAT-ASR
+           PERFORM IMPRIME-ENTETE
+           PERFORM IMPRIME-PAR-VILLE
+           PERFORM IMPRIME-PAR-VEHICULE
+           CLOSE LST
+           PERFORM TEST-STAT-LST
+           GOBACK
+           .
+
+       CREA-DAT-TIME.
+           CALL SOUSPROG1 USING DAT CODEDG CODECL
+           CALL SOUSPROG2 USING TIM
+           .
+
+       TOTALISE-VILLE.
+           MOVE 'N' TO WS-VLL-TROUVE
+           MOVE 1 TO IX-VLL
+           PERFORM UNTIL IX-VLL > NB-VILLES OR VLL-TROUVE
+             IF VLL-NOM(IX-VLL) = ASUR-VLL
+               MOVE 'O' TO WS-VLL-TROUVE
+             ELSE
+               ADD 1 TO IX-VLL
+             END-IF
+           END-PERFORM
+           IF NOT VLL-TROUVE AND NB-VILLES < 50
+             ADD 1 TO NB-VILLES
+             MOVE NB-VILLES TO IX-VLL
+             MOVE ASUR-VLL TO VLL-NOM(IX-VLL)
+             MOVE 0 TO VLL-CPT(IX-VLL)
+             MOVE 0 TO VLL-TOT(IX-VLL)
+           END-IF
+           IF VLL-TROUVE OR NB-VILLES < 50
+             ADD 1 TO VLL-CPT(IX-VLL)
+             ADD ASUR-PRM-BS TO VLL-TOT(IX-VLL)
+           ELSE
+             DISPLAY 'TPPRJ10 - TABLE DES VILLES SATUREE : '
+                     ASUR-VLL ' MATRICULE ' MATRICUL
+           END-IF
+           .
+
+       TOTALISE-VEHICULE.
+           SET IX-TPV TO 1
+           SEARCH TP-VHCL-ENT
+             AT END
+               DISPLAY 'TPPRJ10 - TYPE DE VEHICULE INCONNU : '
+                       ASUR-TP-VHCL ' MATRICULE ' MATRICUL
+             WHEN TV-CODE(IX-TPV) = ASUR-TP-VHCL
+               ADD 1 TO TV-CPT(IX-TPV)
+               ADD ASUR-PRM-BS TO TV-TOT(IX-TPV)
+           END-SEARCH
+           .
+
+       IMPRIME-ENTETE.
+           MOVE ALL SPACE TO ELST
+           STRING 'API10   SYNTHESE DES PRIMES PAR VILLE ET TYPE '
+                  'DE VEHICULE' DELIMITED BY SIZE INTO ELST
+           PERFORM ECRIRE-LST
+           MOVE ALL SPACE TO ELST
+           STRING DAT ' ' TIM DELIMITED BY SIZE INTO ELST
+           PERFORM ECRIRE-LST
+           MOVE NB-POLICES TO DISP-CPT
+           MOVE ALL SPACE TO ELST
+           STRING 'NOMBRE DE POLICES EXAMINEES : ' DISP-CPT
+                  DELIMITED BY SIZE INTO ELST
+           PERFORM ECRIRE-LST
+           MOVE ALL SPACE TO ELST
+           PERFORM ECRIRE-LST
+           .
+
+       IMPRIME-PAR-VILLE.
+           MOVE ALL SPACE TO ELST
+           STRING 'TOTAUX PAR VILLE' DELIMITED BY SIZE INTO ELST
+           PERFORM ECRIRE-LST
+           MOVE ALL SPACE TO ELST
+           STRING ALL '-' DELIMITED BY SIZE INTO ELST
+           PERFORM ECRIRE-LST
+           MOVE 1 TO IX-VLL
+           PERFORM UNTIL IX-VLL > NB-VILLES
+             MOVE VLL-CPT(IX-VLL) TO DISP-CPT
+             MOVE VLL-TOT(IX-VLL) TO DISP-TOT
+             MOVE ALL SPACE TO ELST
+             STRING VLL-NOM(IX-VLL) '   POLICES : ' DISP-CPT
+                    '   PRIME TOTALE : ' DISP-TOT
+                    DELIMITED BY SIZE INTO ELST
+             PERFORM ECRIRE-LST
+             ADD 1 TO IX-VLL
+           END-PERFORM
+           MOVE ALL SPACE TO ELST
+           PERFORM ECRIRE-LST
+           .
+
+       IMPRIME-PAR-VEHICULE.
+           MOVE ALL SPACE TO ELST
+           STRING 'TOTAUX PAR TYPE DE VEHICULE' DELIMITED BY SIZE
+                  INTO ELST
+           PERFORM ECRIRE-LST
+           MOVE ALL SPACE TO ELST
+           STRING ALL '-' DELIMITED BY SIZE INTO ELST
+           PERFORM ECRIRE-LST
+           SET IX-TPV TO 1
+           PERFORM UNTIL IX-TPV > 3
+             MOVE TV-CPT(IX-TPV) TO DISP-CPT
+             MOVE TV-TOT(IX-TPV) TO DISP-TOT
+             MOVE ALL SPACE TO ELST
+             STRING TV-LIBELLE(IX-TPV) '   POLICES : ' DISP-CPT
+                    '   PRIME TOTALE : ' DISP-TOT
+                    DELIMITED BY SIZE INTO ELST
+             PERFORM ECRIRE-LST
+             SET IX-TPV UP BY 1
+           END-PERFORM
+           .
+
+       ECRIRE-LST.
+           WRITE ELST
+           .
+
+       TEST-STAT-ASR.
+           IF WS-ASR NOT = '00'
+             DISPLAY 'ERREUR FICHIER ASSURE ' WS-ASR
+             MOVE 16 TO RETURN-CODE
+             STOP RUN
+           END-IF
+           .
+       TEST-STAT-LST.
+           IF WS-LST NOT = '00'
+             DISPLAY 'ERREUR FICHIER LISTE ' WS-LST
+             MOVE 16 TO RETURN-CODE
+             STOP RUN
+           END-IF
+           .
