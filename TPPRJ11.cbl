@@ -0,0 +1,241 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. TPPRJ11.
+      ******************************
+      *  11 - RENOUVELLEMENT ANNUEL BONUS-MALUS : RAPPROCHE ASSUR DU
+      *       FICHIER DES SINISTRES DE L'EXERCICE (SIN, NON GARANTI
+      *       TRIE A L'ARRIVEE) ET FAIT EVOLUER ASUR-TAUX/ASUR-BM DE
+      *       CHAQUE POLICE SELON LE MEME PRINCIPE DE PRORATA QUE LA
+      *       QUITTANCE (TPPRJ2) : UN PALIER SANS SINISTRE RAPPROCHE
+      *       LA POLICE DU BONUS MAXIMUM, UN SINISTRE DECLARE LA
+      *       RAPPROCHE DU MALUS MAXIMUM. SIN EST TRIE SUR MATRICUL
+      *       PUIS RAPPROCHE D'ASSUR (DEJA EN ORDRE DE CLE) PAR UNE
+      *       FUSION CLASSIQUE DES DEUX FLUX, MEME PRINCIPE QUE TPPRJ9
+      *       POUR MVT. LE TAUX MIS A JOUR EST REECRIT SUR LE MAITRE
+      *       AVANT LE PROCHAIN CYCLE DE QUITTANCEMENT.
+      ******************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ASSUR  ASSIGN ASSUR
+             ORGANIZATION INDEXED
+             ACCESS MODE SEQUENTIAL
+             RECORD KEY MATRICUL
+             FILE STATUS  WS-ASR.
+           SELECT SIN    ASSIGN SIN
+             FILE STATUS  WS-SIN.
+           SELECT TRI-SIN ASSIGN TRISIN.
+           SELECT LST    ASSIGN LST
+             FILE STATUS  WS-LST.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ASSUR RECORDING F.
+           COPY ASSUREC.
+       FD  SIN RECORDING F.
+           COPY SINREC.
+       SD  TRI-SIN.
+       01  T-ESIN.
+           05 T-MATRICUL     PIC 9(6).
+           05                PIC X(74).
+       FD  LST RECORDING F.
+       01  ELST              PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       77  WS-ASR         PIC XX.
+       77  WS-SIN         PIC XX.
+       77  WS-LST         PIC XX.
+       77  SOUSPROG1      PIC X(8) VALUE 'SPDATE'.
+       77  SOUSPROG2      PIC X(8) VALUE 'SHOURS'.
+       77  DAT            PIC X(30).
+       77  CODEDG         PIC X VALUE 'D'.
+       77  CODECL         PIC X VALUE 'L'.
+       01  TIM            PIC X(8).
+       77  WS-FIN-SIN     PIC X      VALUE 'N'.
+           88 FIN-SIN                VALUE 'O'.
+       77  WS-SINISTRE    PIC X      VALUE 'N'.
+           88 SINISTRE-DECLARE       VALUE 'O'.
+       77  WS-TAUX-PAS    PIC 99     VALUE 05.
+       77  WS-TAUX-MAX    PIC 99     VALUE 50.
+       77  WS-BM-AV       PIC X.
+       77  WS-TAUX-AV     PIC 99.
+       77  DISP-TAUX-AV   PIC Z9.
+       77  DISP-TAUX-AP   PIC Z9.
+       77  NB-POLICES     PIC 9(06)  VALUE 0.
+       77  NB-SINISTRE    PIC 9(06)  VALUE 0.
+       77  NB-BONUS       PIC 9(06)  VALUE 0.
+       77  NB-MALUS       PIC 9(06)  VALUE 0.
+
+       PROCEDURE DIVISION.
+           OPEN I-O   ASSUR
+           OPEN OUTPUT LST
+           PERFORM TEST-STAT-ASR
+           PERFORM TEST-STAT-LST
+           PERFORM CREA-DAT-TIME
+           PERFORM IMPRIME-ENTETE
+           SORT TRI-SIN ON ASCENDING KEY T-MATRICUL
+                INPUT PROCEDURE EXTRACTION-SIN
+                OUTPUT PROCEDURE TRAITER-ASSUR-SIN
+           CLOSE ASSUR
+           PERFORM TEST-STAT-ASR
+           PERFORM IMPRIME-PIED
+           CLOSE LST
+           PERFORM TEST-STAT-LST
+           GOBACK
+           .
+
+       CREA-DAT-TIME.
+           CALL SOUSPROG1 USING DAT CODEDG CODECL
+           CALL SOUSPROG2 USING TIM
+           .
+
+       EXTRACTION-SIN.
+           OPEN INPUT SIN
+           PERFORM TEST-STAT-SIN
+           READ SIN
+           PERFORM UNTIL WS-SIN = '10'
+             MOVE MATRICUL OF ESIN TO T-MATRICUL
+             RELEASE T-ESIN
+             READ SIN
+           END-PERFORM
+           CLOSE SIN
+           .
+
+       TRAITER-ASSUR-SIN.
+           RETURN TRI-SIN AT END MOVE 'O' TO WS-FIN-SIN END-RETURN
+           READ ASSUR
+           PERFORM UNTIL WS-ASR = '10'
+             ADD 1 TO NB-POLICES
+             MOVE ASUR-BM TO WS-BM-AV
+             MOVE ASUR-TAUX TO WS-TAUX-AV
+             PERFORM RECHERCHE-SINISTRE
+             PERFORM CALCULER-BONUS-MALUS
+             REWRITE EASR
+             PERFORM IMPRIME-LIGNE
+             READ ASSUR
+           END-PERFORM
+           .
+
+       RECHERCHE-SINISTRE.
+           MOVE 'N' TO WS-SINISTRE
+           PERFORM UNTIL FIN-SIN OR T-MATRICUL >= MATRICUL OF EASR
+             RETURN TRI-SIN AT END MOVE 'O' TO WS-FIN-SIN END-RETURN
+           END-PERFORM
+           IF NOT FIN-SIN AND T-MATRICUL = MATRICUL OF EASR
+             MOVE 'O' TO WS-SINISTRE
+           END-IF
+           .
+
+       CALCULER-BONUS-MALUS.
+           IF SINISTRE-DECLARE
+             ADD 1 TO NB-SINISTRE
+             EVALUATE ASUR-BM
+               WHEN 'M'
+                 IF ASUR-TAUX + WS-TAUX-PAS > WS-TAUX-MAX
+                   MOVE WS-TAUX-MAX TO ASUR-TAUX
+                 ELSE
+                   ADD WS-TAUX-PAS TO ASUR-TAUX
+                 END-IF
+               WHEN 'B'
+                 IF ASUR-TAUX > WS-TAUX-PAS
+                   SUBTRACT WS-TAUX-PAS FROM ASUR-TAUX
+                 ELSE
+                   MOVE 'M' TO ASUR-BM
+                   MOVE WS-TAUX-PAS TO ASUR-TAUX
+                 END-IF
+             END-EVALUATE
+           ELSE
+             EVALUATE ASUR-BM
+               WHEN 'B'
+                 IF ASUR-TAUX + WS-TAUX-PAS > WS-TAUX-MAX
+                   MOVE WS-TAUX-MAX TO ASUR-TAUX
+                 ELSE
+                   ADD WS-TAUX-PAS TO ASUR-TAUX
+                 END-IF
+               WHEN 'M'
+                 IF ASUR-TAUX > WS-TAUX-PAS
+                   SUBTRACT WS-TAUX-PAS FROM ASUR-TAUX
+                 ELSE
+                   MOVE 'B' TO ASUR-BM
+                   MOVE WS-TAUX-PAS TO ASUR-TAUX
+                 END-IF
+             END-EVALUATE
+           END-IF
+           IF ASUR-BM = 'B'
+             ADD 1 TO NB-BONUS
+           ELSE
+             ADD 1 TO NB-MALUS
+           END-IF
+           .
+
+       IMPRIME-ENTETE.
+           MOVE ALL SPACE TO ELST
+           STRING 'API11   RENOUVELLEMENT ANNUEL BONUS-MALUS'
+                  DELIMITED BY SIZE INTO ELST
+           PERFORM ECRIRE-LST
+           MOVE ALL SPACE TO ELST
+           STRING DAT ' ' TIM DELIMITED BY SIZE INTO ELST
+           PERFORM ECRIRE-LST
+           MOVE ALL SPACE TO ELST
+           PERFORM ECRIRE-LST
+           .
+
+       IMPRIME-LIGNE.
+           MOVE WS-TAUX-AV TO DISP-TAUX-AV
+           MOVE ASUR-TAUX TO DISP-TAUX-AP
+           MOVE ALL SPACE TO ELST
+           STRING MATRICUL OF EASR '  ' NOM-CLIENT '  '
+                  WS-BM-AV DISP-TAUX-AV '%  ->  '
+                  ASUR-BM DISP-TAUX-AP '%'
+                  DELIMITED BY SIZE INTO ELST
+           PERFORM ECRIRE-LST
+           .
+
+       IMPRIME-PIED.
+           MOVE ALL SPACE TO ELST
+           PERFORM ECRIRE-LST
+           STRING ALL '-' DELIMITED BY SIZE INTO ELST
+           PERFORM ECRIRE-LST
+           MOVE ALL SPACE TO ELST
+           STRING 'NOMBRE DE POLICES TRAITEES      : ' NB-POLICES
+                  DELIMITED BY SIZE INTO ELST
+           PERFORM ECRIRE-LST
+           MOVE ALL SPACE TO ELST
+           STRING 'NOMBRE DE POLICES AVEC SINISTRE : ' NB-SINISTRE
+                  DELIMITED BY SIZE INTO ELST
+           PERFORM ECRIRE-LST
+           MOVE ALL SPACE TO ELST
+           STRING 'NOMBRE DE POLICES EN BONUS      : ' NB-BONUS
+                  DELIMITED BY SIZE INTO ELST
+           PERFORM ECRIRE-LST
+           MOVE ALL SPACE TO ELST
+           STRING 'NOMBRE DE POLICES EN MALUS      : ' NB-MALUS
+                  DELIMITED BY SIZE INTO ELST
+           PERFORM ECRIRE-LST
+           .
+
+       ECRIRE-LST.
+           WRITE ELST
+           MOVE ALL SPACE TO ELST
+           .
+
+       TEST-STAT-ASR.
+           IF WS-ASR NOT = '00'
+             DISPLAY 'ERREUR FICHIER ASSURE ' WS-ASR
+             MOVE 16 TO RETURN-CODE
+             STOP RUN
+           END-IF
+           .
+       TEST-STAT-SIN.
+           IF WS-SIN NOT = '00'
+             DISPLAY 'ERREUR FICHIER SINISTRE ' WS-SIN
+             MOVE 16 TO RETURN-CODE
+             STOP RUN
+           END-IF
+           .
+       TEST-STAT-LST.
+           IF WS-LST NOT = '00'
+             DISPLAY 'ERREUR FICHIER LISTE ' WS-LST
+             MOVE 16 TO RETURN-CODE
+             STOP RUN
+           END-IF
+           .
