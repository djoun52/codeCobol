@@ -0,0 +1,5 @@
+      * CTLREC - ENREGISTREMENT DE CONTROLE ENTRE LA VALIDATION DES
+      * MOUVEMENTS (TPPRJ3/TPPRJ5) ET LA MISE A JOUR DU MAITRE (TPPRJ6)
+       01  ECTL.
+           05 CTL-NB-MAJ     PIC 9(6).
+           05 FILLER         PIC X(74).
