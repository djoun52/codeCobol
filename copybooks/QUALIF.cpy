@@ -0,0 +1,16 @@
+      * QUALIF - TABLE DES QUALIFICATIONS PROFESSIONNELLES (CODE5
+      * QLFCT) ADMISES A L'EMBAUCHE, MEME TECHNIQUE VALUE/REDEFINES/
+      * OCCURS QUE VHCLTYPE, POUR EVITER QUE CE CHAMP NE RESTE UN
+      * LIBRE TEXTE SOURCE DE FAUTES DE FRAPPE COTE RH.
+       01  TABLE-QLF.
+           05  FILLER PIC X(19) VALUE 'INGENIEUR'.
+           05  FILLER PIC X(19) VALUE 'TECHNICIEN'.
+           05  FILLER PIC X(19) VALUE 'COMMERCIAL'.
+           05  FILLER PIC X(19) VALUE 'COMPTABLE'.
+           05  FILLER PIC X(19) VALUE 'SECRETAIRE'.
+           05  FILLER PIC X(19) VALUE 'DIRECTEUR'.
+           05  FILLER PIC X(19) VALUE 'OUVRIER'.
+           05  FILLER PIC X(19) VALUE 'CADRE'.
+       01  QLF-TABLE REDEFINES TABLE-QLF.
+           05  QLF-ENT OCCURS 8 INDEXED BY IX-QLF.
+               10 QLF-LIB     PIC X(19).
