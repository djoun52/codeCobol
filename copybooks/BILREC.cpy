@@ -0,0 +1,7 @@
+      * BILREC - ENREGISTREMENT DU BILAN DE QUITTANCEMENT (BIL), ECRIT
+      * PAR TPPRJ2 EN FIN DE TRAITEMENT POUR ALIMENTER LE TABLEAU DE
+      * BORD DE FIN DE JOURNEE (TPPRJ12).
+       01  EBIL.
+           05 BIL-NB-QUITT     PIC 9(5).
+           05 BIL-TOT-FACTURE  PIC 9(7)V99.
+           05 FILLER           PIC X(66).
