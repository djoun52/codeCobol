@@ -0,0 +1,8 @@
+      * SINREC - ENREGISTREMENT DU FICHIER DES SINISTRES DE L'EXERCICE
+      * (SIN), UN ENREGISTREMENT PAR POLICE AYANT DECLARE AU MOINS UN
+      * SINISTRE DANS L'ANNEE. NON GARANTI TRIE A L'ARRIVEE -- TPPRJ11
+      * LE TRIE SUR MATRICUL AVANT DE LE RAPPROCHER D'ASSUR POUR LE
+      * CALCUL DU BONUS-MALUS ANNUEL.
+       01  ESIN.
+           05 MATRICUL       PIC 9(6).
+           05 FILLER         PIC X(74).
