@@ -0,0 +1,13 @@
+      * CKPTREC - ENREGISTREMENT DE POINT DE REPRISE DU CONTROLE DES
+      * MOUVEMENTS (TPPRJ3/TPPRJ5). LE FICHIER CKPT EST UN JOURNAL
+      * OUVERT EN EXTEND -- CHAQUE ECRITURE AJOUTE UN NOUVEAU POINT DE
+      * REPRISE, LE DERNIER ENREGISTREMENT LU FAISANT FOI AU LANCEMENT
+      * SUIVANT. UN POINT A ZERO SIGNALE UN TRAITEMENT ARRIVE A SON
+      * TERME (RIEN A REPRENDRE). CKPT-NB-MAJ PORTE LE NOMBRE DE
+      * MOUVEMENTS DEJA ECRITS SUR MAJ A CE POINT, POUR QU'UNE REPRISE
+      * REOUVRANT MAJ EN EXTEND REPARTE DU BON TOTAL POUR LE CTL.
+       01  ECKPT.
+           05 CKPT-NB-LUS    PIC 9(06).
+           05 CKPT-MATRICUL  PIC 9(6).
+           05 CKPT-NB-MAJ    PIC 9(06).
+           05 FILLER         PIC X(62).
