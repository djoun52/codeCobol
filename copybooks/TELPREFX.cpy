@@ -0,0 +1,18 @@
+      * TELPREFX - TABLE DES INDICATIFS TELEPHONIQUES FRANCAIS A DEUX
+      * CHIFFRES (01-05 ET 09 POUR LE FIXE PAR ZONE GEOGRAPHIQUE OU
+      * VOIP, 06 ET 07 POUR LE PORTABLE), UTILISEE PAR TPPRJ5 POUR
+      * VALIDER TEL-FIX ET TEL-PTB (CODE5) A LA PLACE DES BORNES
+      * NUMERIQUES SOMMAIRES D'ORIGINE.
+       01  TABLE-TEL-PFX.
+           05  FILLER PIC X(3) VALUE '01F'.
+           05  FILLER PIC X(3) VALUE '02F'.
+           05  FILLER PIC X(3) VALUE '03F'.
+           05  FILLER PIC X(3) VALUE '04F'.
+           05  FILLER PIC X(3) VALUE '05F'.
+           05  FILLER PIC X(3) VALUE '09F'.
+           05  FILLER PIC X(3) VALUE '06P'.
+           05  FILLER PIC X(3) VALUE '07P'.
+       01  TEL-PFX-TABLE REDEFINES TABLE-TEL-PFX.
+           05  TEL-PFX-ENT OCCURS 8 INDEXED BY IX-TEL.
+               10 TP-CODE     PIC 99.
+               10 TP-TYPE     PIC X.
