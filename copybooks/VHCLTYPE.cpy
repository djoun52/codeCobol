@@ -0,0 +1,13 @@
+      * VHCLTYPE - TABLE DES CODES TYPE DE VEHICULE (ASUR-TP-VHCL)
+      * PARTAGEE ENTRE LA VALIDATION DU CODE4 (TPPRJ3/TPPRJ5) ET LE
+      * FICHIER MAITRE ASSUR, POUR EVITER QUE LES CODES VALIDES NE
+      * SOIENT DEFINIS QU'AU MOYEN D'UNE LISTE AD HOC DANS LA
+      * PROCEDURE DIVISION.
+       01  TABLE-TP-VHCL.
+           05  FILLER PIC X(16) VALUE '6VOITURE        '.
+           05  FILLER PIC X(16) VALUE '2MOTO           '.
+           05  FILLER PIC X(16) VALUE '7CAMIONNETTE    '.
+       01  TP-VHCL-TABLE REDEFINES TABLE-TP-VHCL.
+           05  TP-VHCL-ENT OCCURS 3 INDEXED BY IX-TPV.
+               10 TV-CODE     PIC X.
+               10 TV-LIBELLE  PIC X(15).
