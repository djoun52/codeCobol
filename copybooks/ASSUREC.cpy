@@ -0,0 +1,16 @@
+      *****************************************************
+      *  ASSUREC - LAYOUT COMMUN DU DOSSIER ASSURE (EASR)
+      *  PARTAGE PAR TOUS LES PROGRAMMES QUI LISENT OU
+      *  METTENT A JOUR LE FICHIER MAITRE ASSUR.
+      *****************************************************
+       01  EASR.
+           05 MATRICUL       PIC 9(6).
+           05 NOM-CLIENT     PIC X(20).
+           05 ASUR-ADRS      PIC X(18).
+           05 ASUR-CP        PIC 9(5).
+           05 ASUR-VLL       PIC X(12).
+           05 ASUR-TP-VHCL   PIC X.
+           05 ASUR-PRM-BS    PIC 9(4)V99.
+           05 ASUR-BM        PIC X.
+           05 ASUR-TAUX      PIC 99.
+           05                PIC X(9).
