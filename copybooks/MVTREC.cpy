@@ -0,0 +1,41 @@
+      *****************************************************
+      *  MVTREC - LAYOUT COMMUN DU MOUVEMENT ASSURANCE (EMVT)
+      *  PARTAGE PAR TPPRJ3, TPPRJ5, TPPRJ6 ET LEURS FICHIERS
+      *  DE MOUVEMENTS VALIDES (MAJ).
+      *****************************************************
+       01  EMVT.
+           05 MATRICUL       PIC 9(6).
+           05 CDE-MVT        PIC 9.
+           05 CODE1.
+             10 SGN          PIC X.
+             10 TAUX         PIC X(2).
+             10              PIC X(70).
+           05 CODE2 REDEFINES CODE1.
+             10 NM-PRNM      PIC X(20).
+             10              PIC X(53).
+           05 CODE3 REDEFINES CODE1.
+             10 ADSS         PIC X(18).
+             10 CP           PIC 9(5).
+             10 VLL          PIC X(12).
+             10              PIC X(38).
+           05 CODE4 REDEFINES CODE1.
+             10 TPE          PIC X.
+             10 PRM          PIC 9(4)V99.
+             10              PIC X(66).
+           05 CODE5 REDEFINES CODE1.
+             10 NM           PIC X(12).
+             10 PRNM         PIC X(10).
+             10 TEL-FIX      PIC 9(10).
+             10 TEL-PTB      PIC 9(10).
+             10 SLR          PIC S9(5)V99 COMP-3.
+             10 QLFCT        PIC X(19).
+             10 DT-EMB.
+               15 JJ         PIC 99.
+               15 MM         PIC 99.
+               15 AA         PIC 9999.
+           05 CODE6 REDEFINES CODE1.
+             10 DT-EFF.
+               15 JJ-EFF     PIC 99.
+               15 MM-EFF     PIC 99.
+               15 AA-EFF     PIC 9999.
+             10              PIC X(65).
