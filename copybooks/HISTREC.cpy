@@ -0,0 +1,7 @@
+      * HISTREC - ENREGISTREMENT DE L'HISTORIQUE PERMANENT DES
+      * MOUVEMENTS REJETES PAR TPPRJ3/TPPRJ5 (FICHIER HIST OUVERT EN
+      * EXTEND, CUMULE D'UN LANCEMENT SUR L'AUTRE).
+       01  EHIST.
+           05 HIST-DAT       PIC X(10).
+           05 HIST-TIM       PIC X(8).
+           05 HIST-TXT       PIC X(80).
