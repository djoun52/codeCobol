@@ -5,28 +5,32 @@
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
            SELECT ASSUR  ASSIGN ASSUR
+             ORGANIZATION INDEXED
+             ACCESS MODE SEQUENTIAL
+             RECORD KEY MATRICUL
              FILE STATUS  WS-ASR.
            SELECT LST  ASSIGN LST
              FILE STATUS  WS-LST.
+           SELECT BIL  ASSIGN BIL
+             FILE STATUS  WS-BIL.
+           SELECT SUSP ASSIGN SUSP
+             FILE STATUS  WS-SUSP.
        DATA DIVISION.
        FILE SECTION.
        FD  ASSUR RECORDING F.
-       01  EASR.
-           05 MATRICUL       PIC 9(6).
-           05 NOM-CLIENT     PIC X(20).
-           05 ASUR-ADRS      PIC X(18).
-           05 ASUR-CP        PIC 9(5).
-           05 ASUR-VLL       PIC X(12).
-           05 ASUR-TP-VHCL   PIC X.
-           05 ASUR-PRM-BS    PIC 9(4)V99.
-           05 ASUR-BM        PIC X.
-           05 ASUR-TAUX      PIC 99.
-           05                PIC X(9).
+           COPY ASSUREC.
        FD  LST RECORDING F.
        01  ELST              PIC X(80).
+       FD  BIL RECORDING F.
+           COPY BILREC.
+       FD  SUSP RECORDING F.
+       01  ESUSP             PIC X(80).
        WORKING-STORAGE SECTION.
        77  WS-ASR         PIC XX.
        77  WS-LST         PIC XX.
+       77  WS-BIL         PIC XX.
+       77  WS-SUSP        PIC XX.
+       77  NB-SUSPENS     PIC 9(5)     VALUE 0.
        77  SOUSPROG       PIC X(8) VALUE 'SPDATE'.
        77  DAT            PIC X(30).
        77  CODEDG         PIC X VALUE 'D'.
@@ -36,94 +40,210 @@
        01  TRTM-PRIM      PIC 9(4)V99  COMP-3.
        77  DISP-PRIM      PIC ZB999V,99.
        77  PCT-TAUX       PIC 9V99.
+       77  WS-MAX-LGN     PIC 999      VALUE 050.
+       77  WS-LGN-PAGE    PIC 999      VALUE 0.
+       77  WS-NO-PAGE     PIC 999      VALUE 0.
+       77  DISP-PAGE      PIC ZZ9.
+       77  NB-QUITT       PIC 9(5)     VALUE 0.
+       77  TOT-FACTURE    PIC 9(7)V99  VALUE 0.
+       77  DISP-TOT       PIC Z(6)9,99.
+       77  WS-FREQ        PIC X        VALUE 'A'.
+           88 FREQ-ANNUEL              VALUE 'A'.
+           88 FREQ-TRIM                VALUE 'T'.
+           88 FREQ-MENS                VALUE 'M'.
+       77  WS-NB-ECH      PIC 99       VALUE 01.
+       01  MTT-ECH        PIC 9(4)V99  COMP-3.
+       77  DISP-ECH       PIC ZB999V,99.
 
 
        PROCEDURE DIVISION.
            OPEN INPUT ASSUR
            OPEN OUTPUT LST
+           OPEN OUTPUT BIL
+           OPEN OUTPUT SUSP
            PERFORM TEST-STAT-ASR
            PERFORM TEST-STAT-LST
+           PERFORM TEST-STAT-BIL
+           PERFORM TEST-STAT-SUSP
            CALL SOUSPROG USING DAT CODEDG CODECL
+           DISPLAY 'FREQUENCE DE PAIEMENT (A=ANNUEL T=TRIMESTRIEL'
+                   ' M=MENSUEL) : ' WITH NO ADVANCING
+           ACCEPT WS-FREQ
+           EVALUATE TRUE
+             WHEN FREQ-TRIM  MOVE 04 TO WS-NB-ECH
+             WHEN FREQ-MENS  MOVE 12 TO WS-NB-ECH
+             WHEN OTHER      MOVE 01 TO WS-NB-ECH
+           END-EVALUATE
+           PERFORM IMPRIME-ENTETE
            READ ASSUR
            PERFORM UNTIL WS-ASR = '10'
-             MOVE ASUR-TAUX TO DISP-TAUX
-             MOVE ASUR-PRM-BS TO DISP-PRM-BS
-             MOVE ALL SPACE TO ELST
-             STRING 'QUITTANCE DE PRIME            ' DAT
-                    DELIMITED BY SIZE INTO ELST
-             WRITE ELST
-             MOVE ALL SPACE TO ELST
-             STRING '                    ***  ' NOM-CLIENT '  ***'
-                    DELIMITED BY SIZE INTO ELST
-             WRITE ELST
-             MOVE ALL SPACE TO ELST
-
-             STRING '                    ***  ' ASUR-ADRS '    ***'
-                    DELIMITED BY SIZE INTO ELST
-             WRITE ELST
-             MOVE ALL SPACE TO ELST
-             STRING '                    ***  ' ASUR-CP '/' ASUR-VLL
-                    '    ***'
-                    DELIMITED BY SIZE INTO ELST
-             WRITE ELST
-             MOVE ALL SPACE TO ELST
-             WRITE ELST
-             STRING 'PRIME DE BASE       ' DISP-PRM-BS
-                     DELIMITED BY SIZE INTO ELST
-             WRITE ELST
-             MOVE ALL SPACE TO ELST
-             EVALUATE ASUR-BM
-               WHEN 'B'
-                    DIVIDE ASUR-TAUX BY 100 GIVING PCT-TAUX
-                    MULTIPLY ASUR-PRM-BS BY PCT-TAUX GIVING TRTM-PRIM
-                    MOVE TRTM-PRIM TO DISP-PRIM
-                    MOVE ALL SPACE TO ELST
-                    STRING 'DEGREVEMENT        -' DISP-PRIM
-                           '     BONUS   ' DISP-TAUX '%'
-                           DELIMITED BY SIZE INTO ELST
-                    WRITE ELST
-                    MOVE ALL SPACE TO ELST
-                    STRING '                   ---------'
-                           DELIMITED BY SIZE INTO ELST
-                    WRITE ELST
-                    MOVE ALL SPACE TO ELST
-                    SUBTRACT TRTM-PRIM FROM ASUR-PRM-BS GIVING TRTM-PRIM
-                    MOVE TRTM-PRIM TO DISP-PRIM
-                    STRING 'TOTAL A PAYER       '   DISP-PRIM
-                           DELIMITED BY SIZE INTO ELST
-                    WRITE ELST
-                    MOVE ALL SPACE TO ELST
-               WHEN 'M'
-                    DIVIDE ASUR-TAUX BY 100 GIVING PCT-TAUX
-                    MULTIPLY ASUR-PRM-BS BY PCT-TAUX GIVING TRTM-PRIM
-                    MOVE TRTM-PRIM TO DISP-PRIM
-                    STRING 'MAJORATION         +' DISP-PRIM
-                           '     MALUS   ' DISP-TAUX '%'
-                           DELIMITED BY SIZE INTO ELST
-                    WRITE ELST
-                    MOVE ALL SPACE TO ELST
-                    STRING '                   ---------'
-                           DELIMITED BY SIZE INTO ELST
-                    WRITE ELST
-                    MOVE ALL SPACE TO ELST
-                    ADD TRTM-PRIM TO ASUR-PRM-BS GIVING TRTM-PRIM
-                    MOVE TRTM-PRIM TO DISP-PRIM
-                    STRING 'TOTAL A PAYER       ' DISP-PRIM
-                           DELIMITED BY SIZE INTO ELST
-                    WRITE ELST
-                    MOVE ALL SPACE TO ELST
-               WHEN OTHER
-                    DISPLAY "ERREUR CODE BONUS MALUS INCORRECT"
-             END-EVALUATE
-             MOVE ALL SPACE TO ELST
-             WRITE ELST
+             IF WS-LGN-PAGE + 10 > WS-MAX-LGN
+               PERFORM IMPRIME-ENTETE
+             END-IF
+             PERFORM TRAITE-CLIENT
              READ ASSUR
            END-PERFORM
+           PERFORM IMPRIME-PIED
+           PERFORM ECRIRE-BIL
            CLOSE LST
            CLOSE ASSUR
+           CLOSE BIL
+           CLOSE SUSP
            PERFORM TEST-STAT-LST
            PERFORM TEST-STAT-ASR
+           PERFORM TEST-STAT-BIL
+           PERFORM TEST-STAT-SUSP
            GOBACK.
+
+       IMPRIME-ENTETE.
+           ADD 1 TO WS-NO-PAGE
+           MOVE 0 TO WS-LGN-PAGE
+           MOVE WS-NO-PAGE TO DISP-PAGE
+           MOVE ALL SPACE TO ELST
+           STRING 'QUITTANCE DE PRIME            ' DAT
+                  DELIMITED BY SIZE INTO ELST
+           PERFORM ECRIRE-LST
+           MOVE ALL SPACE TO ELST
+           STRING '                                        PAGE : '
+                  DISP-PAGE
+                  DELIMITED BY SIZE INTO ELST
+           PERFORM ECRIRE-LST
+           MOVE ALL SPACE TO ELST
+           PERFORM ECRIRE-LST
+           .
+
+       TRAITE-CLIENT.
+             IF ASUR-BM NOT = 'B' AND ASUR-BM NOT = 'M'
+               PERFORM SIGNALER-SUSPENS
+             ELSE
+               MOVE ASUR-TAUX TO DISP-TAUX
+               MOVE ASUR-PRM-BS TO DISP-PRM-BS
+               MOVE ALL SPACE TO ELST
+               STRING '                    ***  ' NOM-CLIENT '  ***'
+                      DELIMITED BY SIZE INTO ELST
+               PERFORM ECRIRE-LST
+               MOVE ALL SPACE TO ELST
+
+               STRING '                    ***  ' ASUR-ADRS '    ***'
+                      DELIMITED BY SIZE INTO ELST
+               PERFORM ECRIRE-LST
+               MOVE ALL SPACE TO ELST
+               STRING '                    ***  ' ASUR-CP '/' ASUR-VLL
+                      '    ***'
+                      DELIMITED BY SIZE INTO ELST
+               PERFORM ECRIRE-LST
+               MOVE ALL SPACE TO ELST
+               PERFORM ECRIRE-LST
+               STRING 'PRIME DE BASE       ' DISP-PRM-BS
+                       DELIMITED BY SIZE INTO ELST
+               PERFORM ECRIRE-LST
+               MOVE ALL SPACE TO ELST
+               EVALUATE ASUR-BM
+                 WHEN 'B'
+                      DIVIDE ASUR-TAUX BY 100 GIVING PCT-TAUX
+                      MULTIPLY ASUR-PRM-BS BY PCT-TAUX GIVING TRTM-PRIM
+                      MOVE TRTM-PRIM TO DISP-PRIM
+                      MOVE ALL SPACE TO ELST
+                      STRING 'DEGREVEMENT        -' DISP-PRIM
+                             '     BONUS   ' DISP-TAUX '%'
+                             DELIMITED BY SIZE INTO ELST
+                      PERFORM ECRIRE-LST
+                      MOVE ALL SPACE TO ELST
+                      STRING '                   ---------'
+                             DELIMITED BY SIZE INTO ELST
+                      PERFORM ECRIRE-LST
+                      MOVE ALL SPACE TO ELST
+                      SUBTRACT TRTM-PRIM FROM ASUR-PRM-BS
+                               GIVING TRTM-PRIM
+                      MOVE TRTM-PRIM TO DISP-PRIM
+                      STRING 'TOTAL A PAYER       '   DISP-PRIM
+                             DELIMITED BY SIZE INTO ELST
+                      PERFORM ECRIRE-LST
+                      MOVE ALL SPACE TO ELST
+                      PERFORM TOTALISE-QUITTANCE
+                 WHEN 'M'
+                      DIVIDE ASUR-TAUX BY 100 GIVING PCT-TAUX
+                      MULTIPLY ASUR-PRM-BS BY PCT-TAUX GIVING TRTM-PRIM
+                      MOVE TRTM-PRIM TO DISP-PRIM
+                      STRING 'MAJORATION         +' DISP-PRIM
+                             '     MALUS   ' DISP-TAUX '%'
+                             DELIMITED BY SIZE INTO ELST
+                      PERFORM ECRIRE-LST
+                      MOVE ALL SPACE TO ELST
+                      STRING '                   ---------'
+                             DELIMITED BY SIZE INTO ELST
+                      PERFORM ECRIRE-LST
+                      MOVE ALL SPACE TO ELST
+                      ADD TRTM-PRIM TO ASUR-PRM-BS GIVING TRTM-PRIM
+                      MOVE TRTM-PRIM TO DISP-PRIM
+                      STRING 'TOTAL A PAYER       ' DISP-PRIM
+                             DELIMITED BY SIZE INTO ELST
+                      PERFORM ECRIRE-LST
+                      MOVE ALL SPACE TO ELST
+                      PERFORM TOTALISE-QUITTANCE
+               END-EVALUATE
+               MOVE ALL SPACE TO ELST
+               PERFORM ECRIRE-LST
+             END-IF
+           .
+
+       SIGNALER-SUSPENS.
+           ADD 1 TO NB-SUSPENS
+           MOVE ALL SPACE TO ESUSP
+           STRING MATRICUL ' ' NOM-CLIENT
+                  ' - CODE BONUS-MALUS INCORRECT : ' ASUR-BM
+                  DELIMITED BY SIZE INTO ESUSP
+           WRITE ESUSP
+           .
+
+       TOTALISE-QUITTANCE.
+           ADD 1 TO NB-QUITT
+           ADD TRTM-PRIM TO TOT-FACTURE
+           IF WS-NB-ECH > 1
+             PERFORM AFFICHE-ECHEANCE
+           END-IF
+           .
+
+       AFFICHE-ECHEANCE.
+           DIVIDE TRTM-PRIM BY WS-NB-ECH GIVING MTT-ECH ROUNDED
+           MOVE MTT-ECH TO DISP-ECH
+           MOVE ALL SPACE TO ELST
+           STRING 'REGLEMENT EN ' WS-NB-ECH ' ECHEANCES DE ' DISP-ECH
+                  DELIMITED BY SIZE INTO ELST
+           PERFORM ECRIRE-LST
+           MOVE ALL SPACE TO ELST
+           .
+
+       IMPRIME-PIED.
+           MOVE ALL SPACE TO ELST
+           STRING ALL '-' DELIMITED BY SIZE INTO ELST
+           PERFORM ECRIRE-LST
+           MOVE TOT-FACTURE TO DISP-TOT
+           MOVE ALL SPACE TO ELST
+           STRING 'NOMBRE DE QUITTANCES EMISES     : ' NB-QUITT
+                  DELIMITED BY SIZE INTO ELST
+           PERFORM ECRIRE-LST
+           MOVE ALL SPACE TO ELST
+           STRING 'TOTAL DES PRIMES FACTUREES      : ' DISP-TOT
+                  DELIMITED BY SIZE INTO ELST
+           PERFORM ECRIRE-LST
+           MOVE ALL SPACE TO ELST
+           STRING 'NOMBRE DE POLICES EN SUSPENS    : ' NB-SUSPENS
+                  DELIMITED BY SIZE INTO ELST
+           PERFORM ECRIRE-LST
+           .
+
+       ECRIRE-LST.
+           WRITE ELST
+           ADD 1 TO WS-LGN-PAGE
+           .
+
+       ECRIRE-BIL.
+           MOVE NB-QUITT TO BIL-NB-QUITT
+           MOVE TOT-FACTURE TO BIL-TOT-FACTURE
+           WRITE EBIL
+           .
+
        TEST-STAT-ASR.
            IF WS-ASR NOT = '00'
              DISPLAY 'ERREUR FICHIER ASSURE ' WS-ASR
@@ -138,3 +258,17 @@
              STOP RUN
            END-IF
            .
+       TEST-STAT-BIL.
+           IF WS-BIL NOT = '00'
+             DISPLAY 'ERREUR FICHIER BILAN ' WS-BIL
+             MOVE 16 TO RETURN-CODE
+             STOP RUN
+           END-IF
+           .
+       TEST-STAT-SUSP.
+           IF WS-SUSP NOT = '00'
+             DISPLAY 'ERREUR FICHIER SUSPENS ' WS-SUSP
+             MOVE 16 TO RETURN-CODE
+             STOP RUN
+           END-IF
+           .
