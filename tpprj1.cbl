@@ -7,62 +7,171 @@
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
            SELECT ASSUR  ASSIGN ASSUR
+             ORGANIZATION INDEXED
+             ACCESS MODE SEQUENTIAL
+             RECORD KEY MATRICUL
              FILE STATUS  WS-ASR.
+           SELECT TRI-ASSUR ASSIGN TRIASSUR.
 
        DATA DIVISION.
        FILE SECTION.
        FD  ASSUR RECORDING F.
-       01  EASR.
-           05 MATRICUL       PIC 9(6).
-           05 NOM-CLIENT     PIC X(20).
-           05 ASUR-ADRS      PIC X(18).
-           05 ASUR-CP        PIC 9(5).
-           05 ASUR-VLL       PIC X(12).
-           05 ASUR-TP-VHCL   PIC X.
-           05 ASUR-PRM-BS    PIC 9(4)V99.
-           05 ASUR-BM        PIC X.
-           05 ASUR-TAUX      PIC 99.
+           COPY ASSUREC.
+       SD  TRI-ASSUR.
+       01  T-EASR.
+           05 T-MATRICUL     PIC 9(6).
+           05 T-NOM-CLIENT   PIC X(20).
+           05 T-ASUR-ADRS    PIC X(18).
+           05 T-ASUR-CP      PIC 9(5).
+           05 T-ASUR-VLL     PIC X(12).
+           05 T-ASUR-TP-VHCL PIC X.
+           05 T-ASUR-PRM-BS  PIC 9(4)V99.
+           05 T-ASUR-BM      PIC X.
+           05 T-ASUR-TAUX    PIC 99.
            05                PIC X(9).
        WORKING-STORAGE SECTION.
        77  WS-ASR         PIC XX.
+       77  WS-TRI         PIC XX     VALUE SPACE.
        77  LIGNE-H        PIC X(40).
        77  LIGNE-B        PIC X(40).
        77  LIGNE-I        PIC X(40).
        77  DISP-TAUX      PIC Z9.
        77  DISP-PRM-BS    PIC ZB999V,99.
        77  CPT            PIC 999.
+       77  WS-MODE        PIC X      VALUE 'T'.
+           88 MODE-TOUT               VALUE 'T'.
+           88 MODE-FILTRE             VALUE 'F'.
+           88 MODE-TRI                VALUE 'A'.
+       77  WS-TP-VHCL     PIC X      VALUE SPACE.
+       77  SOUSPROG1      PIC X(8) VALUE 'SPDATE'.
+       77  SOUSPROG2      PIC X(8) VALUE 'SHOURS'.
+       77  DAT            PIC X(30).
+       77  CODEDG         PIC X VALUE 'D'.
+       77  CODECL         PIC X VALUE 'L'.
+       01  TIM            PIC X(8).
+       77  WS-MAX-LGN     PIC 999      VALUE 050.
+       77  WS-LGN-PAGE    PIC 999      VALUE 0.
+       77  WS-NO-PAGE     PIC 999      VALUE 0.
+       77  DISP-PAGE      PIC ZZ9.
        PROCEDURE DIVISION.
-           OPEN INPUT ASSUR
-           PERFORM TEST-STAT-ASR
+           DISPLAY 'MODE (T=TOUT F=FILTRE VEHICULE A=TRI ALPHA) : '
+               WITH NO ADVANCING
+           ACCEPT WS-MODE
+           IF MODE-FILTRE
+             DISPLAY 'TYPE-VEHICULE RECHERCHE : ' WITH NO ADVANCING
+             ACCEPT WS-TP-VHCL
+           END-IF
            MOVE ALL '_' TO LIGNE-H
            MOVE ALL '-' TO LIGNE-B LIGNE-I
            MOVE " " TO LIGNE-H(1:1) LIGNE-H(40:1)
            MOVE "`" TO LIGNE-B(1:1)
            MOVE "'" TO LIGNE-B(40:1)
            MOVE "|" TO LIGNE-I(1:1)
-           DISPLAY LIGNE-H
-           READ ASSUR
            MOVE 0 TO CPT
+           PERFORM CREA-DAT-TIME
+           IF MODE-TRI
+             SORT TRI-ASSUR ON ASCENDING KEY T-NOM-CLIENT
+                  INPUT PROCEDURE EXTRACTION
+                  OUTPUT PROCEDURE EDITION-TRIEE
+           ELSE
+             PERFORM EDITION-DIRECTE
+           END-IF
+           DISPLAY 'NOMBRE D''ENREGISTREMENTS LUS : ' CPT
+           GOBACK.
+
+       EDITION-DIRECTE.
+           OPEN INPUT ASSUR
+           PERFORM TEST-STAT-ASR
+           PERFORM IMPRIME-ENTETE
+           READ ASSUR
            PERFORM UNTIL WS-ASR = '10'
-               MOVE ASUR-TAUX TO DISP-TAUX
-               MOVE ASUR-PRM-BS TO DISP-PRM-BS
-               DISPLAY '|MATRICULE     : ' MATRICUL
-               DISPLAY '|NOM-PRENOM    : ' NOM-CLIENT
-               DISPLAY '|RUE-ADRESSE   : ' ASUR-ADRS
-               DISPLAY '|CODE-POSTAL   : ' ASUR-CP
-               DISPLAY '|VILLE         : ' ASUR-VLL
-               DISPLAY '|TYPE-VEHICULE : ' ASUR-TP-VHCL
+               IF MODE-FILTRE AND ASUR-TP-VHCL NOT = WS-TP-VHCL
+                 CONTINUE
+               ELSE
+                 IF WS-LGN-PAGE + 10 > WS-MAX-LGN
+                   PERFORM IMPRIME-ENTETE
+                 END-IF
+                 PERFORM AFFICHE-EASR
+                 ADD 1 TO CPT
+               END-IF
+               READ ASSUR
+           END-PERFORM
+           CLOSE ASSUR
+           PERFORM TEST-STAT-ASR
+           .
+
+       AFFICHE-EASR.
+           MOVE ASUR-TAUX TO DISP-TAUX
+           MOVE ASUR-PRM-BS TO DISP-PRM-BS
+           DISPLAY '|MATRICULE     : ' MATRICUL
+           DISPLAY '|NOM-PRENOM    : ' NOM-CLIENT
+           DISPLAY '|RUE-ADRESSE   : ' ASUR-ADRS
+           DISPLAY '|CODE-POSTAL   : ' ASUR-CP
+           DISPLAY '|VILLE         : ' ASUR-VLL
+           DISPLAY '|TYPE-VEHICULE : ' ASUR-TP-VHCL
+           DISPLAY '|PRIME         : ' DISP-PRM-BS
+           DISPLAY '|BONUS-MALUS   : ' ASUR-BM
+           DISPLAY '|TAUX          : ' DISP-TAUX '%'
+           DISPLAY LIGNE-I
+           ADD 10 TO WS-LGN-PAGE
+           .
+
+       EXTRACTION.
+           OPEN INPUT ASSUR
+           PERFORM TEST-STAT-ASR
+           READ ASSUR
+           PERFORM UNTIL WS-ASR = '10'
+               IF MODE-FILTRE AND ASUR-TP-VHCL NOT = WS-TP-VHCL
+                 CONTINUE
+               ELSE
+                 MOVE EASR TO T-EASR
+                 RELEASE T-EASR
+               END-IF
+               READ ASSUR
+           END-PERFORM
+           CLOSE ASSUR
+           .
+
+       EDITION-TRIEE.
+           PERFORM IMPRIME-ENTETE
+           RETURN TRI-ASSUR AT END MOVE '10' TO WS-TRI
+           PERFORM UNTIL WS-TRI = '10'
+               IF WS-LGN-PAGE + 10 > WS-MAX-LGN
+                 PERFORM IMPRIME-ENTETE
+               END-IF
+               MOVE T-ASUR-TAUX TO DISP-TAUX
+               MOVE T-ASUR-PRM-BS TO DISP-PRM-BS
+               DISPLAY '|MATRICULE     : ' T-MATRICUL
+               DISPLAY '|NOM-PRENOM    : ' T-NOM-CLIENT
+               DISPLAY '|RUE-ADRESSE   : ' T-ASUR-ADRS
+               DISPLAY '|CODE-POSTAL   : ' T-ASUR-CP
+               DISPLAY '|VILLE         : ' T-ASUR-VLL
+               DISPLAY '|TYPE-VEHICULE : ' T-ASUR-TP-VHCL
                DISPLAY '|PRIME         : ' DISP-PRM-BS
-               DISPLAY '|BONUS-MALUS   : ' ASUR-BM
+               DISPLAY '|BONUS-MALUS   : ' T-ASUR-BM
                DISPLAY '|TAUX          : ' DISP-TAUX '%'
                DISPLAY LIGNE-I
-               READ ASSUR
+               ADD 10 TO WS-LGN-PAGE
                ADD 1 TO CPT
+               RETURN TRI-ASSUR AT END MOVE '10' TO WS-TRI
            END-PERFORM
-           DISPLAY 'NOMBRE D''ENREGISTREMENTS LUS : ' CPT
-           CLOSE ASSUR
-           PERFORM TEST-STAT-ASR
-           GOBACK.
+           .
+
+       CREA-DAT-TIME.
+           CALL SOUSPROG1 USING DAT CODEDG CODECL
+           CALL SOUSPROG2 USING TIM
+           .
+
+       IMPRIME-ENTETE.
+           ADD 1 TO WS-NO-PAGE
+           MOVE 0 TO WS-LGN-PAGE
+           MOVE WS-NO-PAGE TO DISP-PAGE
+           DISPLAY 'API1    LISTE DES ASSURES              ' DAT ' ' TIM
+           DISPLAY '                                        PAGE : '
+                   DISP-PAGE
+           DISPLAY LIGNE-H
+           .
+
        TEST-STAT-ASR.
            IF WS-ASR NOT = '00'
              DISPLAY 'ERREUR FICHIER ASSURE ' WS-ASR
