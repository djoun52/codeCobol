@@ -0,0 +1,176 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. TPPRJ8.
+      ******************************
+      *  8 - MAINTENANCE INTERACTIVE DU FICHIER ASSUR
+      *      (CREATION / MODIFICATION / SUPPRESSION)
+      ******************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ASSUR  ASSIGN ASSUR
+             ORGANIZATION INDEXED
+             ACCESS MODE DYNAMIC
+             RECORD KEY MATRICUL
+             FILE STATUS  WS-ASR.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ASSUR RECORDING F.
+           COPY ASSUREC.
+       WORKING-STORAGE SECTION.
+       77  WS-ASR         PIC XX.
+       77  WS-ACTION      PIC X      VALUE SPACE.
+           88 ACT-AJOUT             VALUE 'A'.
+           88 ACT-MODIF             VALUE 'C'.
+           88 ACT-SUPPR             VALUE 'D'.
+           88 ACT-FIN               VALUE 'F'.
+       77  WS-CONFIRM     PIC X      VALUE SPACE.
+           88 CONFIRM-OUI           VALUE 'O'.
+       77  WS-SAISIE-MAT  PIC 9(6)  VALUE 0.
+       77  FIN-PROG       PIC X     VALUE 'N'.
+       77  WS-PRM-MAX     PIC 9(4)V99 VALUE 5000.00.
+       77  WS-PRM-OK      PIC X     VALUE 'N'.
+           88 PRM-VALIDE            VALUE 'O'.
+       PROCEDURE DIVISION.
+           OPEN I-O ASSUR
+           PERFORM TEST-STAT-ASR
+           PERFORM UNTIL FIN-PROG = 'O'
+             DISPLAY ' '
+             DISPLAY 'MATRICULE (000000 POUR TERMINER) : ' WITH NO
+                 ADVANCING
+             ACCEPT WS-SAISIE-MAT
+             IF WS-SAISIE-MAT = 0
+               MOVE 'O' TO FIN-PROG
+             ELSE
+               MOVE WS-SAISIE-MAT TO MATRICUL
+               DISPLAY 'ACTION (A=AJOUT C=CHANGEMENT D=SUPPRESSION) : '
+                   WITH NO ADVANCING
+               ACCEPT WS-ACTION
+               EVALUATE TRUE
+                 WHEN ACT-AJOUT  PERFORM TRT-AJOUT
+                 WHEN ACT-MODIF  PERFORM TRT-MODIF
+                 WHEN ACT-SUPPR  PERFORM TRT-SUPPR
+                 WHEN OTHER      DISPLAY 'ACTION INCONNUE'
+               END-EVALUATE
+             END-IF
+           END-PERFORM
+           CLOSE ASSUR
+           PERFORM TEST-STAT-ASR
+           GOBACK
+           .
+
+       TRT-AJOUT.
+           READ ASSUR
+             INVALID KEY
+               PERFORM SAISIE-CHAMPS
+               DISPLAY 'CONFIRMER LA CREATION (O/N) : ' WITH NO
+                   ADVANCING
+               ACCEPT WS-CONFIRM
+               IF CONFIRM-OUI
+                 WRITE EASR
+                 IF WS-ASR = '00'
+                   DISPLAY 'DOSSIER ' MATRICUL ' CREE'
+                 ELSE
+                   DISPLAY 'ERREUR CREATION DOSSIER ' WS-ASR
+                 END-IF
+               ELSE
+                 DISPLAY 'CREATION ANNULEE'
+               END-IF
+             NOT INVALID KEY
+               DISPLAY 'DOSSIER ' MATRICUL ' EXISTE DEJA'
+           END-READ
+           .
+
+       TRT-MODIF.
+           READ ASSUR
+             INVALID KEY
+               DISPLAY 'DOSSIER ' MATRICUL ' INTROUVABLE'
+             NOT INVALID KEY
+               DISPLAY 'VALEURS ACTUELLES :'
+               PERFORM AFFICHE-DOSSIER
+               PERFORM SAISIE-CHAMPS
+               DISPLAY 'CONFIRMER LA MODIFICATION (O/N) : ' WITH NO
+                   ADVANCING
+               ACCEPT WS-CONFIRM
+               IF CONFIRM-OUI
+                 REWRITE EASR
+                 IF WS-ASR = '00'
+                   DISPLAY 'DOSSIER ' MATRICUL ' MODIFIE'
+                 ELSE
+                   DISPLAY 'ERREUR MODIFICATION DOSSIER ' WS-ASR
+                 END-IF
+               ELSE
+                 DISPLAY 'MODIFICATION ANNULEE'
+               END-IF
+           END-READ
+           .
+
+       TRT-SUPPR.
+           READ ASSUR
+             INVALID KEY
+               DISPLAY 'DOSSIER ' MATRICUL ' INTROUVABLE'
+             NOT INVALID KEY
+               PERFORM AFFICHE-DOSSIER
+               DISPLAY 'CONFIRMER LA SUPPRESSION (O/N) : ' WITH NO
+                   ADVANCING
+               ACCEPT WS-CONFIRM
+               IF CONFIRM-OUI
+                 DELETE ASSUR
+                 IF WS-ASR = '00'
+                   DISPLAY 'DOSSIER ' MATRICUL ' SUPPRIME'
+                 ELSE
+                   DISPLAY 'ERREUR SUPPRESSION DOSSIER ' WS-ASR
+                 END-IF
+               ELSE
+                 DISPLAY 'SUPPRESSION ANNULEE'
+               END-IF
+           END-READ
+           .
+
+       SAISIE-CHAMPS.
+           DISPLAY 'NOM-PRENOM    : ' WITH NO ADVANCING
+           ACCEPT NOM-CLIENT
+           DISPLAY 'RUE-ADRESSE   : ' WITH NO ADVANCING
+           ACCEPT ASUR-ADRS
+           DISPLAY 'CODE-POSTAL   : ' WITH NO ADVANCING
+           ACCEPT ASUR-CP
+           DISPLAY 'VILLE         : ' WITH NO ADVANCING
+           ACCEPT ASUR-VLL
+           DISPLAY 'TYPE-VEHICULE : ' WITH NO ADVANCING
+           ACCEPT ASUR-TP-VHCL
+           MOVE 'N' TO WS-PRM-OK
+           PERFORM UNTIL PRM-VALIDE
+             DISPLAY 'PRIME DE BASE : ' WITH NO ADVANCING
+             ACCEPT ASUR-PRM-BS
+             IF ASUR-PRM-BS > 0 AND ASUR-PRM-BS <= WS-PRM-MAX
+               MOVE 'O' TO WS-PRM-OK
+             ELSE
+               DISPLAY 'PRIME INVALIDE - DOIT ETRE COMPRISE ENTRE 0'
+                       ' ET ' WS-PRM-MAX ' EXCLUS DE ZERO'
+             END-IF
+           END-PERFORM
+           DISPLAY 'BONUS-MALUS   : ' WITH NO ADVANCING
+           ACCEPT ASUR-BM
+           DISPLAY 'TAUX          : ' WITH NO ADVANCING
+           ACCEPT ASUR-TAUX
+           .
+
+       AFFICHE-DOSSIER.
+           DISPLAY 'MATRICULE     : ' MATRICUL
+           DISPLAY 'NOM-PRENOM    : ' NOM-CLIENT
+           DISPLAY 'RUE-ADRESSE   : ' ASUR-ADRS
+           DISPLAY 'CODE-POSTAL   : ' ASUR-CP
+           DISPLAY 'VILLE         : ' ASUR-VLL
+           DISPLAY 'TYPE-VEHICULE : ' ASUR-TP-VHCL
+           DISPLAY 'PRIME DE BASE : ' ASUR-PRM-BS
+           DISPLAY 'BONUS-MALUS   : ' ASUR-BM
+           DISPLAY 'TAUX          : ' ASUR-TAUX
+           .
+
+       TEST-STAT-ASR.
+           IF WS-ASR NOT = '00' AND NOT = '23' AND NOT = '02'
+             DISPLAY 'ERREUR FICHIER ASSURE ' WS-ASR
+             MOVE 16 TO RETURN-CODE
+             STOP RUN
+           END-IF
+           .
