@@ -7,37 +7,62 @@
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
            SELECT ASSUR  ASSIGN ASSUR
+             ORGANIZATION INDEXED
+             ACCESS MODE SEQUENTIAL
+             RECORD KEY MATRICUL
              FILE STATUS  WS-ASR.
+           SELECT TRI-ASSUR ASSIGN TRIASSUR.
 
        DATA DIVISION.
        FILE SECTION.
        FD  ASSUR RECORDING F.
-       01  EASR.
-           05 MATRICUL       PIC 9(6).
-           05 NOM-CLIENT     PIC X(20).
-           05 ASUR-ADRS      PIC X(18).
-           05 ASUR-CP        PIC 9(5).
-           05 ASUR-VLL       PIC X(12).
-           05 ASUR-TP-VHCL   PIC X.
-           05 ASUR-PRM-BS    PIC 9(4)V99.
-           05 ASUR-BM        PIC X.
-           05 ASUR-TAUX      PIC 99.
+           COPY ASSUREC.
+       SD  TRI-ASSUR.
+       01  T-EASR.
+           05 T-MATRICUL     PIC 9(6).
+           05 T-NOM-CLIENT   PIC X(20).
+           05 T-ASUR-ADRS    PIC X(18).
+           05 T-ASUR-CP      PIC 9(5).
+           05 T-ASUR-VLL     PIC X(12).
+           05 T-ASUR-TP-VHCL PIC X.
+           05 T-ASUR-PRM-BS  PIC 9(4)V99.
+           05 T-ASUR-BM      PIC X.
+           05 T-ASUR-TAUX    PIC 99.
            05                PIC X(9).
        WORKING-STORAGE SECTION.
        77  WS-ASR         PIC XX.
+       77  WS-TRI         PIC XX     VALUE SPACE.
        77  LIGNE-H        PIC X(40).
        77  LIGNE-B        PIC X(40).
        77  LIGNE-I        PIC X(40).
        77  DISP-TAUX      PIC Z9.
        77  DISP-PRM-BS    PIC ZB999V,99.
-       77  CPT            PIC 999.
+       77  DISP-SS-PRM    PIC Z(6)9,99.
+       77  CPT            PIC 999    VALUE 0.
+       77  SS-CPT         PIC 999    VALUE 0.
+       77  SS-PRM         PIC 9(6)V99 VALUE 0.
+       77  WS-PREM-GRP    PIC X      VALUE 'O'.
+       77  WS-CP-PREC     PIC 9(5)   VALUE 0.
        PROCEDURE DIVISION.
-           SORT ASSUR ON ASCENDING KEY ASUR-CP
+           SORT TRI-ASSUR ON ASCENDING KEY T-ASUR-CP
+                           ON ASCENDING KEY T-NOM-CLIENT
                 INPUT PROCEDURE EXTRACTION
-                OUTPUT PROCEDURE EDITION STOP RUN.
-           
+                OUTPUT PROCEDURE EDITION.
+           GOBACK.
+
+       EXTRACTION.
            OPEN INPUT ASSUR
            PERFORM TEST-STAT-ASR
+           READ ASSUR
+           PERFORM UNTIL WS-ASR = '10'
+               MOVE EASR TO T-EASR
+               RELEASE T-EASR
+               READ ASSUR
+           END-PERFORM
+           CLOSE ASSUR
+           .
+
+       EDITION.
            MOVE ALL '_' TO LIGNE-H
            MOVE ALL '-' TO LIGNE-B LIGNE-I
            MOVE " " TO LIGNE-H(1:1) LIGNE-H(40:1)
@@ -45,15 +70,52 @@
            MOVE "'" TO LIGNE-B(40:1)
            MOVE "|" TO LIGNE-I(1:1)
            DISPLAY LIGNE-H
-           READ ASSUR
            MOVE 0 TO CPT
-           PERFORM UNTIL WS-ASR = '10'
-              
+           RETURN TRI-ASSUR AT END MOVE '10' TO WS-TRI
+           PERFORM UNTIL WS-TRI = '10'
+               IF WS-PREM-GRP = 'O'
+                 MOVE 'N' TO WS-PREM-GRP
+               ELSE
+                 IF T-ASUR-CP NOT = WS-CP-PREC
+                   PERFORM AFFICHE-SS-TOTAL
+                 END-IF
+               END-IF
+               IF T-ASUR-CP NOT = WS-CP-PREC
+                 MOVE T-ASUR-CP TO WS-CP-PREC
+                 MOVE 0 TO SS-CPT
+                 MOVE 0 TO SS-PRM
+               END-IF
+               MOVE T-ASUR-TAUX TO DISP-TAUX
+               MOVE T-ASUR-PRM-BS TO DISP-PRM-BS
+               DISPLAY '|MATRICULE     : ' T-MATRICUL
+               DISPLAY '|NOM-PRENOM    : ' T-NOM-CLIENT
+               DISPLAY '|RUE-ADRESSE   : ' T-ASUR-ADRS
+               DISPLAY '|CODE-POSTAL   : ' T-ASUR-CP
+               DISPLAY '|VILLE         : ' T-ASUR-VLL
+               DISPLAY '|TYPE-VEHICULE : ' T-ASUR-TP-VHCL
+               DISPLAY '|PRIME         : ' DISP-PRM-BS
+               DISPLAY '|BONUS-MALUS   : ' T-ASUR-BM
+               DISPLAY '|TAUX          : ' DISP-TAUX '%'
+               DISPLAY LIGNE-I
+               ADD 1 TO CPT
+               ADD 1 TO SS-CPT
+               ADD T-ASUR-PRM-BS TO SS-PRM
+               RETURN TRI-ASSUR AT END MOVE '10' TO WS-TRI
            END-PERFORM
+           IF CPT > 0
+             PERFORM AFFICHE-SS-TOTAL
+           END-IF
+           DISPLAY LIGNE-H
            DISPLAY 'NOMBRE D''ENREGISTREMENTS LUS : ' CPT
-           CLOSE ASSUR
-           PERFORM TEST-STAT-ASR
-           GOBACK.
+           .
+
+       AFFICHE-SS-TOTAL.
+           MOVE SS-PRM TO DISP-SS-PRM
+           DISPLAY LIGNE-B
+           DISPLAY '  SOUS-TOTAL CP ' WS-CP-PREC ' : ' SS-CPT
+                   ' CLIENT(S)  -  PRIME CUMULEE : ' DISP-SS-PRM
+           .
+
        TEST-STAT-ASR.
            IF WS-ASR NOT = '00'
              DISPLAY 'ERREUR FICHIER ASSURE ' WS-ASR
