@@ -0,0 +1,97 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. DATECHK.
+      ******************************
+      *  DATECHK - CONTROLE JOUR/MOIS/ANNEE (LONGUEUR DE MOIS,
+      *      ANNEE BISSEXTILE ET FENETRE D'ANNEE PLAUSIBLE) PARTAGE
+      *      PAR TPPRJ7 (SAISIE INTERACTIVE) ET TPPRJ5 (CONTROLE DE
+      *      DT-EMB SUR LE CODE5).
+      *      REPREND LES REGLES DE CHECK-MONTH/CHECK-DAY/CHECK-LY
+      *      DE TPPRJ7.
+      ******************************
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01 DIFFYEAR       PIC 9(4).
+       01 RESULDIV       PIC 9(4).
+       01 MOD            PIC 99.
+       01 WS-STATE-CHECK PIC 9 VALUE 0.
+       01 WS-ANNEE-MIN   PIC 9(4) VALUE 1950.
+       01 WS-DATE-SYS.
+           05 WS-AAAA-SYS PIC 9(4).
+           05 WS-MM-SYS   PIC 99.
+           05 WS-JJ-SYS   PIC 99.
+       LINKAGE SECTION.
+       01 LK-JJ          PIC 99.
+       01 LK-MM          PIC 99.
+       01 LK-AA          PIC 9(4).
+       01 LK-COD-ERR     PIC 9.
+           88 LK-DATE-VALIDE           VALUE 0.
+           88 LK-MOIS-INVALIDE         VALUE 1.
+           88 LK-JOUR-INVALIDE         VALUE 2.
+           88 LK-ANNEE-INVALIDE        VALUE 3.
+       PROCEDURE DIVISION USING LK-JJ LK-MM LK-AA LK-COD-ERR.
+           MOVE 0 TO LK-COD-ERR
+           PERFORM CHECK-YEAR
+           IF LK-DATE-VALIDE
+             PERFORM CHECK-MONTH
+           END-IF
+           IF LK-DATE-VALIDE
+             PERFORM CHECK-DAY
+           END-IF
+           GOBACK
+           .
+       CHECK-YEAR.
+           ACCEPT WS-DATE-SYS FROM DATE YYYYMMDD
+           IF LK-AA < WS-ANNEE-MIN OR LK-AA > WS-AAAA-SYS
+             MOVE 3 TO LK-COD-ERR
+           END-IF
+           .
+       CHECK-MONTH.
+           IF LK-MM > 12 OR LK-MM < 01
+              MOVE 1 TO LK-COD-ERR
+           END-IF
+           .
+
+       CHECK-DAY.
+           IF LK-JJ < 01 OR LK-JJ > 31
+             MOVE 2 TO LK-COD-ERR
+           END-IF
+           IF LK-MM = 02 AND LK-JJ > 29 AND LK-DATE-VALIDE
+             MOVE 2 TO LK-COD-ERR
+           END-IF
+           IF LK-MM = 02 AND LK-JJ = 29 AND LK-DATE-VALIDE
+             PERFORM CHECK-LY
+           END-IF
+           IF WS-STATE-CHECK = 0 AND LK-DATE-VALIDE
+             EVALUATE LK-MM
+               WHEN 04
+               WHEN 06
+               WHEN 09
+               WHEN 11
+                 IF LK-JJ > 30
+                   MOVE 2 TO LK-COD-ERR
+                 END-IF
+               WHEN 02
+                 IF LK-JJ > 29
+                   MOVE 2 TO LK-COD-ERR
+                 END-IF
+               WHEN OTHER
+                 CONTINUE
+             END-EVALUATE
+           END-IF
+           .
+      * VERIFICATION ANNEE BISSEXTILE
+       CHECK-LY.
+           IF LK-AA < 2000
+              SUBTRACT LK-AA FROM 2000 GIVING DIFFYEAR
+           ELSE
+              SUBTRACT 2000 FROM LK-AA GIVING DIFFYEAR
+           END-IF
+           IF DIFFYEAR < 4 AND NOT = 0
+             MOVE 2 TO LK-COD-ERR
+           ELSE
+             DIVIDE DIFFYEAR BY 4 GIVING RESULDIV REMAINDER MOD
+             IF MOD NOT = 0
+               MOVE 2 TO LK-COD-ERR
+             END-IF
+           END-IF
+           .
