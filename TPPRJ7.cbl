@@ -1,6 +1,10 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. TPPRJ7.
-
+      ******************************
+      *  7 - SAISIE INTERACTIVE ET CONTROLE D'UNE DATE
+      *      LE CONTROLE JOUR/MOIS/ANNEE EST DELEGUE AU SOUS-
+      *      PROGRAMME DATECHK, PARTAGE AVEC TPPRJ5 (DT-EMB).
+      ******************************
        DATA DIVISION.
        WORKING-STORAGE SECTION.
        01 DAT.
@@ -10,19 +14,17 @@
        01 AA9            PIC 9(4).
        01 MM9            PIC 99.
        01 JJ9            PIC 99.
-       01 DIFFYEAR       PIC 9(4).
-       01 RESULDIV       PIC 9(4).
-       01 MOD            PIC 99.
-       01 WS-STATE-CHECK   PIC 9 VALUE 0.
+       01 WS-COD-ERR     PIC 9.
+       77 SOUSPROG-DATE  PIC X(8) VALUE 'DATECHK'.
        01  MESSAGES.
-         05 PIC X(13)  VALUE 'DATE VALIDE  '.
-         05 PIC X(13)  VALUE 'MOIS INVALIDE'.
-         05 PIC X(13)  VALUE 'JOUR INVALIDE'.
+         05 PIC X(14)  VALUE 'DATE VALIDE   '.
+         05 PIC X(14)  VALUE 'MOIS INVALIDE '.
+         05 PIC X(14)  VALUE 'JOUR INVALIDE '.
+         05 PIC X(14)  VALUE 'ANNEE INVALIDE'.
        01 REDEFINES MESSAGES.
-         05  OCCURS 3.
-           10 MESS  PIC X(13).
+         05  OCCURS 4.
+           10 MESS  PIC X(14).
        01  IND-MESS PIC 9.
-       77 CHECK-ERR    PIC X VALUE 'F'.
        77 FIN-BOUCLE   PIC X VALUE 'F'.
        PROCEDURE DIVISION.
            ACCEPT DAT
@@ -30,17 +32,12 @@
              MOVE AA TO AA9
              MOVE MM TO MM9
              MOVE JJ TO JJ9
-             MOVE 'F' TO CHECK-ERR
-             MOVE 1 TO IND-MESS 
+             MOVE 1 TO IND-MESS
              PERFORM CHECK-END
              IF FIN-BOUCLE = 'F'
                DISPLAY AA '/' MM '/' JJ
-               IF CHECK-ERR = 'F' 
-                 PERFORM CHECK-MONTH
-                 IF CHECK-ERR = 'F' 
-                   PERFORM CHECK-DAY
-                 END-IF
-               END-IF
+               CALL SOUSPROG-DATE USING JJ9 MM9 AA9 WS-COD-ERR
+               ADD 1 TO WS-COD-ERR GIVING IND-MESS
                ACCEPT DAT
                DISPLAY MESS(IND-MESS)
                DISPLAY '---------------'
@@ -54,61 +51,3 @@
               MOVE 'T' TO FIN-BOUCLE
            END-IF
            .
-       CHECK-MONTH.
-           IF MM9 > 12 OR MM9 < 01
-              MOVE 2 TO IND-MESS 
-              MOVE 'T' TO CHECK-ERR
-           END-IF
-           .
-
-       CHECK-DAY.
-           IF JJ9 < 01 OR > 31
-             MOVE 3 TO IND-MESS 
-             MOVE 'T' TO CHECK-ERR
-           END-IF
-           IF MM9 = 02 AND JJ9 > 29 AND CHECK-ERR = 'F' 
-             MOVE 3 TO IND-MESS
-             MOVE 'T' TO CHECK-ERR
-           END-IF
-           IF MM9 = 02 AND JJ9 = 29 AND CHECK-ERR = 'F' 
-             PERFORM CHECK-LY
-           END-IF
-           IF WS-STATE-CHECK = 0 AND CHECK-ERR = 'F' 
-             EVALUATE MM9
-               WHEN 04
-               WHEN 06
-               WHEN 09
-               WHEN 11
-                 IF JJ9 > 30 
-                   MOVE 3 TO IND-MESS
-                   MOVE 'T' TO CHECK-ERR
-                 END-IF
-               WHEN 02
-                 IF JJ9 > 29
-                   MOVE 3 TO IND-MESS
-                   MOVE 'T' TO CHECK-ERR
-                 END-IF
-               WHEN OTHER
-                 CONTINUE
-             END-EVALUATE
-           END-IF
-           .
-      * VERIFICATION ANNEE BISSEXTILE
-       CHECK-LY.
-           IF AA9 < 2000
-              SUBTRACT AA9 FROM 2000 GIVING DIFFYEAR
-           ELSE 
-              SUBTRACT 2000 FROM AA9 GIVING DIFFYEAR
-           END-IF
-           IF DIFFYEAR < 4 AND NOT = 0
-             MOVE 3 TO IND-MESS
-             MOVE 'T' TO CHECK-ERR
-           ELSE 
-             DIVIDE DIFFYEAR BY 4 GIVING RESULDIV REMAINDER MOD 
-             IF MOD NOT = 0
-               MOVE 3 TO IND-MESS
-               MOVE 'T' TO CHECK-ERR
-             END-IF
-           END-IF
-
-           .
\ No newline at end of file
