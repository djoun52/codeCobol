@@ -0,0 +1,204 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. TPPRJ12.
+      ******************************
+      *  12 - TABLEAU DE BORD DE FIN DE JOURNEE : REGROUPE LE BILAN
+      *       DE QUITTANCEMENT DE TPPRJ2 (BIL) ET LES STATISTIQUES
+      *       DE VALIDATION DES MOUVEMENTS DE TPPRJ3 ET TPPRJ5
+      *       (STAT3/STAT5, MEME FORMAT DELIMITE QUE STATD) EN UN
+      *       SEUL ETAT DE CLOTURE.
+      ******************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT BIL   ASSIGN BIL
+             FILE STATUS  WS-BIL.
+           SELECT STAT3 ASSIGN STAT3
+             FILE STATUS  WS-ST3.
+           SELECT STAT5 ASSIGN STAT5
+             FILE STATUS  WS-ST5.
+           SELECT LST   ASSIGN LST
+             FILE STATUS  WS-LST.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  BIL RECORDING F.
+           COPY BILREC.
+       FD  STAT3 RECORDING F.
+       01  ESTAT3D           PIC X(80).
+       FD  STAT5 RECORDING F.
+       01  ESTAT5D           PIC X(80).
+       FD  LST RECORDING F.
+       01  ELST              PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       77  WS-BIL         PIC XX.
+       77  WS-ST3         PIC XX.
+       77  WS-ST5         PIC XX.
+       77  WS-LST         PIC XX.
+       77  SOUSPROG1      PIC X(8) VALUE 'SPDATE'.
+       77  SOUSPROG2      PIC X(8) VALUE 'SHOURS'.
+       77  DAT            PIC X(30).
+       77  CODEDG         PIC X VALUE 'D'.
+       77  CODECL         PIC X VALUE 'L'.
+       01  TIM            PIC X(8).
+       77  DISP-BIL-NB    PIC ZZZZ9.
+       77  DISP-BIL-TOT   PIC Z(6)9,99.
+       77  WS-DL-CODE     PIC X(20).
+       77  WS-DL-LIBELLE  PIC X(30).
+       77  WS-DL-VALEUR   PIC X(20).
+
+       PROCEDURE DIVISION.
+           OPEN INPUT BIL
+           OPEN INPUT STAT3
+           OPEN INPUT STAT5
+           OPEN OUTPUT LST
+           PERFORM TEST-STAT-BIL
+           PERFORM TEST-STAT-ST3
+           PERFORM TEST-STAT-ST5
+           PERFORM TEST-STAT-LST
+           PERFORM CREA-DAT-TIME
+           READ BIL
+             AT END MOVE 0 TO BIL-NB-QUITT BIL-TOT-FACTURE
+           END-READ
+           PERFORM IMPRIME-ENTETE
+           PERFORM IMPRIME-BILAN-QUITTANCEMENT
+           PERFORM IMPRIME-ENTETE-SECTION-3
+           PERFORM UNTIL WS-ST3 = '10'
+             READ STAT3
+               AT END MOVE '10' TO WS-ST3
+               NOT AT END
+                 PERFORM IMPRIME-LIGNE-STAT-3
+             END-READ
+           END-PERFORM
+           PERFORM IMPRIME-ENTETE-SECTION-5
+           PERFORM UNTIL WS-ST5 = '10'
+             READ STAT5
+               AT END MOVE '10' TO WS-ST5
+               NOT AT END
+                 PERFORM IMPRIME-LIGNE-STAT-5
+             END-READ
+           END-PERFORM
+           CLOSE BIL
+           CLOSE STAT3
+           CLOSE STAT5
+           CLOSE LST
+           PERFORM TEST-STAT-BIL
+           PERFORM TEST-STAT-ST3
+           PERFORM TEST-STAT-ST5
+           PERFORM TEST-STAT-LST
+           GOBACK
+           .
+
+       CREA-DAT-TIME.
+           CALL SOUSPROG1 USING DAT CODEDG CODECL
+           CALL SOUSPROG2 USING TIM
+           .
+
+       IMPRIME-ENTETE.
+           MOVE ALL SPACE TO ELST
+           STRING 'API12   TABLEAU DE BORD DE FIN DE JOURNEE'
+                  DELIMITED BY SIZE INTO ELST
+           PERFORM ECRIRE-LST
+           MOVE ALL SPACE TO ELST
+           STRING DAT ' ' TIM DELIMITED BY SIZE INTO ELST
+           PERFORM ECRIRE-LST
+           MOVE ALL SPACE TO ELST
+           PERFORM ECRIRE-LST
+           .
+
+       IMPRIME-BILAN-QUITTANCEMENT.
+           MOVE ALL SPACE TO ELST
+           STRING 'QUITTANCEMENT (TPPRJ2)' DELIMITED BY SIZE INTO ELST
+           PERFORM ECRIRE-LST
+           MOVE ALL SPACE TO ELST
+           STRING ALL '-' DELIMITED BY SIZE INTO ELST
+           PERFORM ECRIRE-LST
+           MOVE BIL-NB-QUITT TO DISP-BIL-NB
+           MOVE BIL-TOT-FACTURE TO DISP-BIL-TOT
+           MOVE ALL SPACE TO ELST
+           STRING 'NOMBRE DE QUITTANCES EMISES     : ' DISP-BIL-NB
+                  DELIMITED BY SIZE INTO ELST
+           PERFORM ECRIRE-LST
+           MOVE ALL SPACE TO ELST
+           STRING 'TOTAL DES PRIMES FACTUREES      : ' DISP-BIL-TOT
+                  DELIMITED BY SIZE INTO ELST
+           PERFORM ECRIRE-LST
+           MOVE ALL SPACE TO ELST
+           PERFORM ECRIRE-LST
+           .
+
+       IMPRIME-ENTETE-SECTION-3.
+           MOVE ALL SPACE TO ELST
+           STRING 'VALIDATION DES MOUVEMENTS (TPPRJ3)' DELIMITED BY
+                  SIZE INTO ELST
+           PERFORM ECRIRE-LST
+           MOVE ALL SPACE TO ELST
+           STRING ALL '-' DELIMITED BY SIZE INTO ELST
+           PERFORM ECRIRE-LST
+           .
+
+       IMPRIME-ENTETE-SECTION-5.
+           MOVE ALL SPACE TO ELST
+           PERFORM ECRIRE-LST
+           MOVE ALL SPACE TO ELST
+           STRING 'VALIDATION DES MOUVEMENTS (TPPRJ5)' DELIMITED BY
+                  SIZE INTO ELST
+           PERFORM ECRIRE-LST
+           MOVE ALL SPACE TO ELST
+           STRING ALL '-' DELIMITED BY SIZE INTO ELST
+           PERFORM ECRIRE-LST
+           .
+
+       IMPRIME-LIGNE-STAT-3.
+           MOVE SPACES TO WS-DL-CODE WS-DL-LIBELLE WS-DL-VALEUR
+           UNSTRING ESTAT3D DELIMITED BY '|'
+                    INTO WS-DL-CODE WS-DL-LIBELLE WS-DL-VALEUR
+           MOVE ALL SPACE TO ELST
+           STRING WS-DL-LIBELLE ' : ' WS-DL-VALEUR
+                  DELIMITED BY SIZE INTO ELST
+           PERFORM ECRIRE-LST
+           .
+
+       IMPRIME-LIGNE-STAT-5.
+           MOVE SPACES TO WS-DL-CODE WS-DL-LIBELLE WS-DL-VALEUR
+           UNSTRING ESTAT5D DELIMITED BY '|'
+                    INTO WS-DL-CODE WS-DL-LIBELLE WS-DL-VALEUR
+           MOVE ALL SPACE TO ELST
+           STRING WS-DL-LIBELLE ' : ' WS-DL-VALEUR
+                  DELIMITED BY SIZE INTO ELST
+           PERFORM ECRIRE-LST
+           .
+
+       ECRIRE-LST.
+           WRITE ELST
+           MOVE ALL SPACE TO ELST
+           .
+
+       TEST-STAT-BIL.
+           IF WS-BIL NOT = '00'
+             DISPLAY 'ERREUR FICHIER BILAN ' WS-BIL
+             MOVE 16 TO RETURN-CODE
+             STOP RUN
+           END-IF
+           .
+       TEST-STAT-ST3.
+           IF WS-ST3 NOT = '00'
+             DISPLAY 'ERREUR FICHIER STAT3 ' WS-ST3
+             MOVE 16 TO RETURN-CODE
+             STOP RUN
+           END-IF
+           .
+       TEST-STAT-ST5.
+           IF WS-ST5 NOT = '00'
+             DISPLAY 'ERREUR FICHIER STAT5 ' WS-ST5
+             MOVE 16 TO RETURN-CODE
+             STOP RUN
+           END-IF
+           .
+       TEST-STAT-LST.
+           IF WS-LST NOT = '00'
+             DISPLAY 'ERREUR FICHIER LISTE ' WS-LST
+             MOVE 16 TO RETURN-CODE
+             STOP RUN
+           END-IF
+           .
