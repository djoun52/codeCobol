@@ -10,37 +10,53 @@
              FILE STATUS  WS-RESP.
            SELECT STAT  ASSIGN STAT
              FILE STATUS  WS-STAT.
+           SELECT RESPD ASSIGN RESPD
+             FILE STATUS  WS-RESPD.
+           SELECT STATD ASSIGN STATD
+             FILE STATUS  WS-STATD.
+           SELECT MAJ  ASSIGN MAJ
+             FILE STATUS  WS-MAJ.
+           SELECT CTL  ASSIGN CTL
+             FILE STATUS  WS-CTL.
+           SELECT HIST ASSIGN HIST
+             FILE STATUS  WS-HIST.
+           SELECT CKPT ASSIGN CKPT
+             FILE STATUS  WS-CKPT.
 
        DATA DIVISION.
        FILE SECTION.
        FD  MVT RECORDING F.
-       01  EMVT.
-           05 MATRICUL       PIC 9(6).
-           05 CDE-MVT        PIC 9.
-           05 CODE1.
-             10 SGN          PIC X.
-             10 TAUX         PIC X(2).
-             10              PIC X(32).
-           05 CODE2 REDEFINES CODE1.
-             10 NM-PRNM      PIC X(20).
-             10              PIC X(15).
-           05 CODE3 REDEFINES CODE1.
-             10 ADSS         PIC X(18).
-             10 CP           PIC 9(5).
-             10 VLL          PIC X(12).
-           05 CODE4 REDEFINES CODE1.
-             10 TPE          PIC X.
-             10 PRM          PIC 9(4)V99.
-             10              PIC X(28).
-           05                PIC X(38).
+           COPY MVTREC.
        FD  RESP RECORDING F.
-       01  ERESP             PIC X(80).  
+       01  ERESP             PIC X(80).
        FD  STAT RECORDING F.
-       01  ESTAT             PIC X(80).  
+       01  ESTAT             PIC X(80).
+       FD  RESPD RECORDING F.
+       01  ERESPD            PIC X(80).
+       FD  STATD RECORDING F.
+       01  ESTATD            PIC X(80).
+       FD  MAJ RECORDING F.
+       01  EMAJ              PIC X(80).
+       FD  CTL RECORDING F.
+           COPY CTLREC.
+       FD  HIST RECORDING F.
+           COPY HISTREC.
+       FD  CKPT RECORDING F.
+           COPY CKPTREC.
        WORKING-STORAGE SECTION.
        77  WS-MVT         PIC XX.
        77  WS-RESP        PIC XX.
        77  WS-STAT        PIC XX.
+       77  WS-RESPD       PIC XX.
+       77  WS-STATD       PIC XX.
+       77  WS-MAJ         PIC XX.
+       77  WS-CTL         PIC XX.
+       77  WS-HIST        PIC XX.
+       77  WS-CKPT        PIC XX.
+       77  NB-LUS-REPRISE PIC 9(06)  VALUE 00.
+       77  WS-CKPT-DIV    PIC 9(06).
+       77  WS-CKPT-MOD    PIC 99.
+       77  NB-MAJ         PIC 9(06)  VALUE 00.
        77  DISP-PRM       PIC 9(4)V,99.
        77  ERR            PIC 9.
        77  LGN-DEB1       PIC X(80) VALUE ALL SPACE.
@@ -54,36 +70,89 @@
        77  CODEDG         PIC X VALUE 'D'.
        77  CODECL         PIC X VALUE 'L'.
        01  TIM            PIC X(8).
-       01  CPT-L          PIC 999  VALUE 00.
-       01  NB-SUCC        PIC 999  VALUE 00.
-       01  NB-ERR         PIC 999  VALUE 00.
-       01  CPT-E1         PIC 999  VALUE 00.
-       01  CPT-E2         PIC 999  VALUE 00.
-       01  CPT-E3         PIC 999  VALUE 00.
-       01  CPT-E4         PIC 999  VALUE 00.
-       01  CPT-EMI        PIC 999  VALUE 00.
-       01  CPT-ECI        PIC 999  VALUE 00.
-       01  DIS-RES        PIC ZZ9.
-       01  TAB-PRM.
-           05 PRM-OK  OCCURS 10 INDEXED BY IND-1 PIC X.
+       01  CPT-L          PIC 9(06)  VALUE 00.
+       01  NB-SUCC        PIC 9(06)  VALUE 00.
+       01  NB-ERR         PIC 9(06)  VALUE 00.
+       01  CPT-E1         PIC 9(06)  VALUE 00.
+       01  CPT-E2         PIC 9(06)  VALUE 00.
+       01  CPT-E3         PIC 9(06)  VALUE 00.
+       01  CPT-E4         PIC 9(06)  VALUE 00.
+       01  CPT-E6         PIC 9(06)  VALUE 00.
+       01  CPT-EMI        PIC 9(06)  VALUE 00.
+       01  CPT-ECI        PIC 9(06)  VALUE 00.
+       01  CPT-EDBL       PIC 9(06)  VALUE 00.
+       01  DIS-RES        PIC ZZZZZ9.
+       77  WS-RD-PART1    PIC X(40).
+       77  WS-RD-PART2    PIC X(40).
+       77  WS-ERESP-SAV   PIC X(80).
+       77  WS-PRM-MAX     PIC 9(4)V99 VALUE 5000.00.
+       77  WS-DUP-TROUVE  PIC X       VALUE 'N'.
+           88 DUP-TROUVE              VALUE 'O'.
+       77  IX-DUP         PIC 9(4)    VALUE 0.
+       77  NB-VUS         PIC 9(4)    VALUE 0.
+       01  TABLE-VUS.
+           05  VUS-ENT OCCURS 500.
+               10 VUS-MAT     PIC 9(6).
+               10 VUS-CDE     PIC 9.
+       COPY VHCLTYPE.
        PROCEDURE DIVISION.
+           OPEN INPUT CKPT
+           IF WS-CKPT = '00'
+             PERFORM LIRE-DERNIER-CKPT
+             CLOSE CKPT
+           ELSE
+             MOVE 0 TO NB-LUS-REPRISE
+           END-IF
            OPEN INPUT MVT
-           OPEN OUTPUT RESP
-           OPEN OUTPUT STAT
+           IF NB-LUS-REPRISE > 0
+             OPEN EXTEND RESP
+             OPEN EXTEND STAT
+             OPEN EXTEND RESPD
+             OPEN EXTEND STATD
+             OPEN EXTEND MAJ
+           ELSE
+             OPEN OUTPUT RESP
+             OPEN OUTPUT STAT
+             OPEN OUTPUT RESPD
+             OPEN OUTPUT STATD
+             OPEN OUTPUT MAJ
+           END-IF
+           OPEN OUTPUT CTL
+           OPEN EXTEND HIST
+           OPEN EXTEND CKPT
            PERFORM TEST-STAT-MVT
            PERFORM TEST-STAT-STAT
+           PERFORM TEST-STAT-RESPD
+           PERFORM TEST-STAT-STATD
+           PERFORM TEST-STAT-MAJ
+           PERFORM TEST-STAT-CTL
+           PERFORM TEST-STAT-HIST
+           PERFORM TEST-STAT-CKPT
            PERFORM CREA-DAT-TIME
-           MOVE '6' TO PRM-OK(1)
-           MOVE '2' TO PRM-OK(2)
-           MOVE '7' TO PRM-OK(3)
            PERFORM TRT-RESP
            PERFORM CREA-TABL-STAT
+           PERFORM ECRIRE-CTL
            CLOSE RESP
            CLOSE STAT
+           CLOSE RESPD
+           CLOSE STATD
            CLOSE MVT
+           CLOSE MAJ
+           CLOSE CTL
+           CLOSE HIST
+           CLOSE CKPT
            PERFORM TEST-STAT-RESP
            PERFORM TEST-STAT-STAT
+           PERFORM TEST-STAT-RESPD
+           PERFORM TEST-STAT-STATD
            PERFORM TEST-STAT-MVT
+           PERFORM TEST-STAT-MAJ
+           PERFORM TEST-STAT-CTL
+           PERFORM TEST-STAT-HIST
+           PERFORM TEST-STAT-CKPT
+           IF NB-ERR > 0
+             MOVE 4 TO RETURN-CODE
+           END-IF
            GOBACK
            .
        CREA-DAT-TIME.
@@ -97,6 +166,16 @@
            MOVE TIM TO LGN-DEB2(73:8)
            .
 
+       LIRE-DERNIER-CKPT.
+           MOVE 0 TO NB-LUS-REPRISE
+           MOVE 0 TO NB-MAJ
+           READ CKPT
+           PERFORM UNTIL WS-CKPT = '10'
+             MOVE CKPT-NB-LUS TO NB-LUS-REPRISE
+             MOVE CKPT-NB-MAJ TO NB-MAJ
+             READ CKPT
+           END-PERFORM
+           .
        TRT-RESP.
            READ MVT
            STRING LGN-DEB1 DELIMITED BY SIZE INTO ERESP
@@ -104,6 +183,10 @@
            STRING LGN-DEB2 DELIMITED BY SIZE INTO ERESP
            PERFORM ECRIRE-RESP
            PERFORM ECRIRE-RESP
+           MOVE 0 TO CPT-L
+           IF NB-LUS-REPRISE > 0
+             PERFORM SAUTER-MVT-REPRISE
+           END-IF
            PERFORM UNTIL WS-MVT = '10'
              ADD 1 TO CPT-L
              MOVE 0 TO ERR
@@ -111,7 +194,18 @@
                ADD 1 TO CPT-EMI
                STRING EMVT(1:42) ' 1. MATRICULE NON NUMERIQUE'
                    DELIMITED BY SIZE INTO ERESP
+               PERFORM ECRIRE-HIST
                PERFORM ECRIRE-RESP
+               PERFORM ECRIRE-RESPD
+             ELSE
+             PERFORM CONTROLE-DOUBLON
+             IF DUP-TROUVE
+               ADD 1 TO CPT-EDBL
+               STRING EMVT(1:42) ' 13. MOUVEMENT EN DOUBLE SUR CE CYCLE'
+                      DELIMITED BY SIZE INTO ERESP
+               PERFORM ECRIRE-HIST
+               PERFORM ECRIRE-RESP
+               PERFORM ECRIRE-RESPD
              ELSE
              EVALUATE CDE-MVT
               WHEN '1'
@@ -119,32 +213,42 @@
                    ADD 1 TO CPT-E1
                    STRING EMVT(1:42) ' 3. SIGNE DIFFERENT DE + OU -'
                    DELIMITED BY SIZE INTO ERESP
+                   PERFORM ECRIRE-HIST
                    PERFORM ECRIRE-RESP
+                   PERFORM ECRIRE-RESPD
                  END-IF
                 IF TAUX IS NOT NUMERIC THEN
                   MOVE 1 TO ERR
                   ADD 1 TO CPT-E1
                   STRING EMVT(1:42) ' 4. TAUX NON NUMERIQUE'
                          DELIMITED BY SIZE INTO ERESP
+                  PERFORM ECRIRE-HIST
                   PERFORM ECRIRE-RESP
+                  PERFORM ECRIRE-RESPD
                 END-IF
                 IF ERR = 0
                   ADD 1 TO NB-SUCC
                   STRING EMVT(1:42) ' MOUVEMENT CORRECT'
                          DELIMITED BY SIZE INTO ERESP
                   PERFORM ECRIRE-RESP
+                  PERFORM ECRIRE-RESPD
+                  PERFORM ECRIRE-MAJ
                 END-IF
               WHEN '2'
                 IF NM-PRNM = SPACE
                   ADD 1 TO CPT-E2
                   STRING EMVT(1:42) ' 5. LE NOM NEST PAS RENSEIGNE'
                          DELIMITED BY SIZE INTO ERESP
+                  PERFORM ECRIRE-HIST
                   PERFORM ECRIRE-RESP
+                  PERFORM ECRIRE-RESPD
                 ELSE
                   ADD 1 TO NB-SUCC
                   STRING EMVT(1:42) ' MOUVEMENT CORRECT'
                          DELIMITED BY SIZE INTO ERESP
                   PERFORM ECRIRE-RESP
+                  PERFORM ECRIRE-RESPD
+                  PERFORM ECRIRE-MAJ
                 END-IF
               WHEN '3'
                 IF ADSS = SPACE AND CP IS NOT NUMERIC
@@ -154,31 +258,40 @@
                   STRING EMVT(1:42) ' 6. MINIMUM SAISI :'
                            ' ADRESSE-CP-VILLE'
                          DELIMITED BY SIZE INTO ERESP
+                  PERFORM ECRIRE-HIST
                   PERFORM ECRIRE-RESP
+                  PERFORM ECRIRE-RESPD
                 ELSE
                   IF CP IS NOT NUMERIC AND CP NOT = SPACE
                     MOVE 1 TO ERR
                     ADD 1 TO CPT-E3
                     STRING EMVT(1:42) ' 7. CODE POSTAL INVALIDE'
                          DELIMITED BY SIZE INTO ERESP
+                    PERFORM ECRIRE-HIST
                     PERFORM ECRIRE-RESP
+                    PERFORM ECRIRE-RESPD
                   ELSE
                     ADD 1 TO NB-SUCC
                     STRING EMVT(1:42) ' MOUVEMENT CORRECT'
                          DELIMITED BY SIZE INTO ERESP
                     PERFORM ECRIRE-RESP
+                    PERFORM ECRIRE-RESPD
+                    PERFORM ECRIRE-MAJ
                   END-IF
                 END-IF
               WHEN '4'
-                SET IND-1 TO 1
-                SEARCH PRM-OK 
+                SET IX-TPV TO 1
+                SEARCH TP-VHCL-ENT
                   AT END
                     MOVE 1 TO ERR
                     ADD 1 TO CPT-E4
-                    STRING EMVT(1:42) ' 8. TYPE DE PRIME INVALIDE'
+                    STRING EMVT(1:42) ' 8. TYPE DE PRIME INVALIDE : '
+                           TPE
                          DELIMITED BY SIZE INTO ERESP
+                    PERFORM ECRIRE-HIST
                     PERFORM ECRIRE-RESP
-                  WHEN PRM-OK(IND-1) = TPE 
+                    PERFORM ECRIRE-RESPD
+                  WHEN TV-CODE(IX-TPV) = TPE
                     MOVE 0 TO ERR
                 END-SEARCH
                 IF PRM IS NOT NUMERIC
@@ -186,26 +299,113 @@
                   ADD 1 TO CPT-E4
                   STRING EMVT(1:42) ' 9. PRIME NON NUMERIQUE'
                          DELIMITED BY SIZE INTO ERESP
+                  PERFORM ECRIRE-HIST
                   PERFORM ECRIRE-RESP
+                  PERFORM ECRIRE-RESPD
+                ELSE
+                  IF PRM = 0 OR PRM > WS-PRM-MAX
+                    MOVE 1 TO ERR
+                    ADD 1 TO CPT-E4
+                    STRING EMVT(1:42) ' 10. PRIME NULLE OU EXCESSIVE'
+                           DELIMITED BY SIZE INTO ERESP
+                    PERFORM ECRIRE-HIST
+                    PERFORM ECRIRE-RESP
+                    PERFORM ECRIRE-RESPD
+                  END-IF
                 END-IF
                 IF ERR NOT = 1 THEN
                   ADD 1 TO NB-SUCC
                   STRING EMVT(1:42) ' MOUVEMENT CORRECT'
                          DELIMITED BY SIZE INTO ERESP
                   PERFORM ECRIRE-RESP
+                  PERFORM ECRIRE-RESPD
+                  PERFORM ECRIRE-MAJ
+                END-IF
+              WHEN '6'
+                IF DT-EFF IS NOT NUMERIC
+                  MOVE 1 TO ERR
+                  ADD 1 TO CPT-E6
+                  STRING EMVT(1:42) ' 25. DATE D''EFFET NON NUMERIQUE'
+                         DELIMITED BY SIZE INTO ERESP
+                  PERFORM ECRIRE-HIST
+                  PERFORM ECRIRE-RESP
+                  PERFORM ECRIRE-RESPD
+                END-IF
+                IF JJ-EFF < 01 OR JJ-EFF > 31
+                  MOVE 1 TO ERR
+                  ADD 1 TO CPT-E6
+                  STRING EMVT(1:42) ' 26. JOUR D''EFFET INVALIDE'
+                         DELIMITED BY SIZE INTO ERESP
+                  PERFORM ECRIRE-HIST
+                  PERFORM ECRIRE-RESP
+                  PERFORM ECRIRE-RESPD
+                END-IF
+                IF MM-EFF < 01 OR MM-EFF > 12
+                  MOVE 1 TO ERR
+                  ADD 1 TO CPT-E6
+                  STRING EMVT(1:42) ' 27. MOIS D''EFFET INVALIDE'
+                         DELIMITED BY SIZE INTO ERESP
+                  PERFORM ECRIRE-HIST
+                  PERFORM ECRIRE-RESP
+                  PERFORM ECRIRE-RESPD
+                END-IF
+                IF ERR = 0
+                  ADD 1 TO NB-SUCC
+                  STRING EMVT(1:42) ' MOUVEMENT CORRECT - RESILIATION'
+                         DELIMITED BY SIZE INTO ERESP
+                  PERFORM ECRIRE-RESP
+                  PERFORM ECRIRE-RESPD
+                  PERFORM ECRIRE-MAJ
                 END-IF
               WHEN OTHER
                 ADD 1 TO CPT-ECI
                 STRING EMVT(1:42) ' 2. CODE MOUVEMENT INCONNU'
                          DELIMITED BY SIZE INTO ERESP
+               PERFORM ECRIRE-HIST
                PERFORM ECRIRE-RESP
+               PERFORM ECRIRE-RESPD
              END-EVALUATE
              END-IF
+             END-IF
              STRING INTERLIGNE DELIMITED BY SIZE INTO ERESP
              PERFORM ECRIRE-RESP
+             DIVIDE CPT-L BY 50 GIVING WS-CKPT-DIV REMAINDER WS-CKPT-MOD
+             IF WS-CKPT-MOD = 0
+               PERFORM ECRIRE-CKPT
+             END-IF
+             READ MVT
+           END-PERFORM
+           PERFORM RAZ-CKPT
+           .
+
+       CONTROLE-DOUBLON.
+           MOVE 'N' TO WS-DUP-TROUVE
+           MOVE 1 TO IX-DUP
+           PERFORM UNTIL IX-DUP > NB-VUS OR DUP-TROUVE
+             IF VUS-MAT(IX-DUP) = MATRICUL AND VUS-CDE(IX-DUP) = CDE-MVT
+               MOVE 'O' TO WS-DUP-TROUVE
+             ELSE
+               ADD 1 TO IX-DUP
+             END-IF
+           END-PERFORM
+           IF NOT DUP-TROUVE AND NB-VUS < 500
+             ADD 1 TO NB-VUS
+             MOVE MATRICUL TO VUS-MAT(NB-VUS)
+             MOVE CDE-MVT TO VUS-CDE(NB-VUS)
+           ELSE
+             IF NOT DUP-TROUVE
+               DISPLAY 'TPPRJ3 - TABLE DES DOUBLONS SATUREE : '
+                       MATRICUL ' CODE ' CDE-MVT
+             END-IF
+           END-IF
+           .
+
+       SAUTER-MVT-REPRISE.
+           PERFORM UNTIL CPT-L >= NB-LUS-REPRISE OR WS-MVT = '10'
+             ADD 1 TO CPT-L
              READ MVT
            END-PERFORM
-           .        
+           .
        CREA-TABL-STAT.
            STRING LGN-DEB3 DELIMITED BY SIZE INTO ESTAT
            PERFORM ECRIRE-STAT
@@ -216,35 +416,73 @@
            STRING '10. NOMBRE D''ENREGISTREMENTS LUS     ' DIS-RES
                   DELIMITED BY SIZE INTO ESTAT
            PERFORM ECRIRE-STAT
+           STRING '10|ENREGISTREMENTS LUS|' DIS-RES
+                  DELIMITED BY SIZE INTO ESTATD
+           PERFORM ECRIRE-STATD
            SUBTRACT NB-SUCC FROM CPT-L GIVING NB-ERR
            MOVE NB-ERR TO DIS-RES.
            STRING '11. NOMBRE D''ENREGISTREMENTS ERRONES ' DIS-RES
                   DELIMITED BY SIZE INTO ESTAT
            PERFORM ECRIRE-STAT
+           STRING '11|ENREGISTREMENTS ERRONES|' DIS-RES
+                  DELIMITED BY SIZE INTO ESTATD
+           PERFORM ECRIRE-STATD
            MOVE CPT-E1 TO DIS-RES.
            STRING '    12. NOMBRE D''ERREUR DE TYPE 1    ' DIS-RES
                   DELIMITED BY SIZE INTO ESTAT
            PERFORM ECRIRE-STAT
+           STRING '12|ERREUR DE TYPE 1|' DIS-RES
+                  DELIMITED BY SIZE INTO ESTATD
+           PERFORM ECRIRE-STATD
            MOVE CPT-E2 TO DIS-RES.
            STRING '    13. NOMBRE D''ERREUR DE TYPE 2    ' DIS-RES
                   DELIMITED BY SIZE INTO ESTAT
            PERFORM ECRIRE-STAT
+           STRING '13|ERREUR DE TYPE 2|' DIS-RES
+                  DELIMITED BY SIZE INTO ESTATD
+           PERFORM ECRIRE-STATD
            MOVE CPT-E3 TO DIS-RES.
            STRING '    14. NOMBRE D''ERREUR DE TYPE 3    ' DIS-RES
                   DELIMITED BY SIZE INTO ESTAT
            PERFORM ECRIRE-STAT
+           STRING '14|ERREUR DE TYPE 3|' DIS-RES
+                  DELIMITED BY SIZE INTO ESTATD
+           PERFORM ECRIRE-STATD
            MOVE CPT-E4 TO DIS-RES.
            STRING '    15. NOMBRE D''ERREUR DE TYPE 4    ' DIS-RES
                   DELIMITED BY SIZE INTO ESTAT
            PERFORM ECRIRE-STAT
+           STRING '15|ERREUR DE TYPE 4|' DIS-RES
+                  DELIMITED BY SIZE INTO ESTATD
+           PERFORM ECRIRE-STATD
+           MOVE CPT-E6 TO DIS-RES.
+           STRING '    18. NOMBRE D''ERREUR DE RESILIATION' DIS-RES
+                  DELIMITED BY SIZE INTO ESTAT
+           PERFORM ECRIRE-STAT
+           STRING '18|ERREUR DE RESILIATION|' DIS-RES
+                  DELIMITED BY SIZE INTO ESTATD
+           PERFORM ECRIRE-STATD
            MOVE CPT-EMI TO DIS-RES.
            STRING '    16. NOMBRE D''ERREUR MAT INVALIDE ' DIS-RES
                   DELIMITED BY SIZE INTO ESTAT
            PERFORM ECRIRE-STAT
+           STRING '16|ERREUR MATRICULE INVALIDE|' DIS-RES
+                  DELIMITED BY SIZE INTO ESTATD
+           PERFORM ECRIRE-STATD
            MOVE CPT-ECI TO DIS-RES.
            STRING '    17. NOMBRE DE CODES INVALIDES    ' DIS-RES
                   DELIMITED BY SIZE INTO ESTAT
            PERFORM ECRIRE-STAT
+           STRING '17|CODES MOUVEMENT INVALIDES|' DIS-RES
+                  DELIMITED BY SIZE INTO ESTATD
+           PERFORM ECRIRE-STATD
+           MOVE CPT-EDBL TO DIS-RES.
+           STRING '    19. NOMBRE DE MOUVEMENTS EN DOUBLE' DIS-RES
+                  DELIMITED BY SIZE INTO ESTAT
+           PERFORM ECRIRE-STAT
+           STRING '19|MOUVEMENTS EN DOUBLE|' DIS-RES
+                  DELIMITED BY SIZE INTO ESTATD
+           PERFORM ECRIRE-STATD
            .
        TEST-STAT-MVT.
            IF WS-MVT NOT = '00'
@@ -266,8 +504,51 @@
              MOVE 16 TO RETURN-CODE
              STOP RUN
            END-IF
-           .   
+           .
+       TEST-STAT-RESPD.
+           IF WS-RESPD NOT = '00'
+             DISPLAY 'ERREUR FICHIER ANOMALIE DELIMITE ' WS-RESPD
+             MOVE 16 TO RETURN-CODE
+             STOP RUN
+           END-IF
+           .
+       TEST-STAT-STATD.
+           IF WS-STATD NOT = '00'
+             DISPLAY 'ERREUR FICHIER STAT DELIMITE ' WS-STATD
+             MOVE 16 TO RETURN-CODE
+             STOP RUN
+           END-IF
+           .
+       TEST-STAT-MAJ.
+           IF WS-MAJ NOT = '00'
+             DISPLAY 'ERREUR FICHIER MAJ ' WS-MAJ
+             MOVE 16 TO RETURN-CODE
+             STOP RUN
+           END-IF
+           .
+       TEST-STAT-CTL.
+           IF WS-CTL NOT = '00'
+             DISPLAY 'ERREUR FICHIER CTL ' WS-CTL
+             MOVE 16 TO RETURN-CODE
+             STOP RUN
+           END-IF
+           .
+       TEST-STAT-HIST.
+           IF WS-HIST NOT = '00'
+             DISPLAY 'ERREUR FICHIER HIST ' WS-HIST
+             MOVE 16 TO RETURN-CODE
+             STOP RUN
+           END-IF
+           .
+       TEST-STAT-CKPT.
+           IF WS-CKPT NOT = '00'
+             DISPLAY 'ERREUR FICHIER CKPT ' WS-CKPT
+             MOVE 16 TO RETURN-CODE
+             STOP RUN
+           END-IF
+           .
        ECRIRE-RESP.
+           MOVE ERESP TO WS-ERESP-SAV
            WRITE ERESP
            MOVE ALL SPACE TO ERESP
            .
@@ -275,4 +556,50 @@
            WRITE ESTAT
            MOVE ALL SPACE TO ESTAT
            .
+       ECRIRE-RESPD.
+           MOVE SPACES TO WS-RD-PART1 WS-RD-PART2
+           UNSTRING WS-ERESP-SAV(43:38) DELIMITED BY '.'
+                    INTO WS-RD-PART1 WS-RD-PART2
+           MOVE ALL SPACE TO ERESPD
+           IF WS-RD-PART2 = SPACES
+             STRING MATRICUL '||' WS-RD-PART1
+                    DELIMITED BY SIZE INTO ERESPD
+           ELSE
+             STRING MATRICUL '|' WS-RD-PART1 '|' WS-RD-PART2
+                    DELIMITED BY SIZE INTO ERESPD
+           END-IF
+           WRITE ERESPD
+           MOVE ALL SPACE TO ERESPD
+           .
+       ECRIRE-STATD.
+           WRITE ESTATD
+           MOVE ALL SPACE TO ESTATD
+           .
+       ECRIRE-MAJ.
+           MOVE EMVT TO EMAJ
+           WRITE EMAJ
+           ADD 1 TO NB-MAJ
+           .
+       ECRIRE-CTL.
+           MOVE NB-MAJ TO CTL-NB-MAJ
+           WRITE ECTL
+           .
+       ECRIRE-HIST.
+           MOVE DAT(1:10) TO HIST-DAT
+           MOVE TIM TO HIST-TIM
+           MOVE ERESP TO HIST-TXT
+           WRITE EHIST
+           .
+       ECRIRE-CKPT.
+           MOVE CPT-L TO CKPT-NB-LUS
+           MOVE MATRICUL TO CKPT-MATRICUL
+           MOVE NB-MAJ TO CKPT-NB-MAJ
+           WRITE ECKPT
+           .
+       RAZ-CKPT.
+           MOVE 0 TO CKPT-NB-LUS
+           MOVE 0 TO CKPT-MATRICUL
+           MOVE 0 TO CKPT-NB-MAJ
+           WRITE ECKPT
+           .
             
\ No newline at end of file
