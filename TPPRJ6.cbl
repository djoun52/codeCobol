@@ -0,0 +1,152 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. TPPRJ6.
+      ******************************
+      *  6 - MISE A JOUR DU FICHIER ASSUR A PARTIR DES
+      *      MOUVEMENTS VALIDES PAR TPPRJ3/TPPRJ5 (FICHIER MAJ)
+      *      DEPUIS QUE ASSUR EST INDEXE SUR MATRICUL, LA MISE A
+      *      JOUR SE FAIT PAR ACCES DIRECT (READ KEY / REWRITE)
+      *      AU LIEU D'UNE RECOPIE SEQUENTIELLE COMPLETE.
+      ******************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ASSUR  ASSIGN ASSUR
+             ORGANIZATION INDEXED
+             ACCESS MODE DYNAMIC
+             RECORD KEY MATRICUL
+             FILE STATUS  WS-ASR.
+           SELECT MAJ    ASSIGN MAJ
+             FILE STATUS  WS-MAJ.
+           SELECT CTL    ASSIGN CTL
+             FILE STATUS  WS-CTL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ASSUR RECORDING F.
+           COPY ASSUREC.
+       FD  MAJ RECORDING F.
+           COPY MVTREC.
+       FD  CTL RECORDING F.
+           COPY CTLREC.
+
+       WORKING-STORAGE SECTION.
+       77  WS-ASR         PIC XX.
+       77  WS-MAJ         PIC XX.
+       77  WS-CTL         PIC XX.
+       77  WS-FIN-MVT     PIC X      VALUE 'N'.
+       77  NB-MAJ-LUS     PIC 9(6)   VALUE 0.
+       77  NB-MAJ-APPL    PIC 9(6)   VALUE 0.
+       77  NB-MAJ-REJ     PIC 9(6)   VALUE 0.
+       PROCEDURE DIVISION.
+           OPEN I-O   ASSUR
+           OPEN INPUT MAJ
+           OPEN INPUT CTL
+           PERFORM TEST-STAT-ASR
+           PERFORM TEST-STAT-MAJ
+           PERFORM TEST-STAT-CTL
+           READ CTL
+             AT END MOVE 0 TO CTL-NB-MAJ
+           END-READ
+           CLOSE CTL
+
+           PERFORM LIRE-MVT
+           PERFORM UNTIL WS-FIN-MVT = 'O'
+             ADD 1 TO NB-MAJ-LUS
+             PERFORM APPLIQUER-MVT
+             PERFORM LIRE-MVT
+           END-PERFORM
+
+           CLOSE ASSUR
+           CLOSE MAJ
+           PERFORM TEST-STAT-ASR
+           PERFORM TEST-STAT-MAJ
+
+           DISPLAY 'TPPRJ6 - MISE A JOUR DU FICHIER ASSUR'
+           DISPLAY 'NOMBRE DE MOUVEMENTS LUS           : ' NB-MAJ-LUS
+           DISPLAY 'NOMBRE DE MOUVEMENTS APPLIQUES     : ' NB-MAJ-APPL
+           DISPLAY 'NOMBRE DE MOUVEMENTS SANS DOSSIER  : ' NB-MAJ-REJ
+           PERFORM CONTROLE-TOTAUX
+           GOBACK
+           .
+
+       CONTROLE-TOTAUX.
+           IF NB-MAJ-LUS NOT = CTL-NB-MAJ
+             DISPLAY 'RUPTURE DE CONTROLE TPPRJ3/5 <> TPPRJ6'
+             DISPLAY 'MOUVEMENTS ANNONCES PAR LE CONTROLE : '
+                 CTL-NB-MAJ
+             DISPLAY 'MOUVEMENTS REELLEMENT LUS SUR MAJ   : '
+                 NB-MAJ-LUS
+             MOVE 4 TO RETURN-CODE
+           END-IF
+           .
+
+       LIRE-MVT.
+           READ MAJ
+             AT END MOVE 'O' TO WS-FIN-MVT
+           END-READ
+           .
+
+       APPLIQUER-MVT.
+           MOVE MATRICUL OF EMVT TO MATRICUL OF EASR
+           READ ASSUR KEY IS MATRICUL OF EASR
+             INVALID KEY
+               ADD 1 TO NB-MAJ-REJ
+             NOT INVALID KEY
+               IF CDE-MVT = 6
+                 DELETE ASSUR
+               ELSE
+                 PERFORM MAJ-CHAMPS
+                 REWRITE EASR
+               END-IF
+               ADD 1 TO NB-MAJ-APPL
+           END-READ
+           .
+
+       MAJ-CHAMPS.
+           EVALUATE CDE-MVT
+             WHEN 1
+               IF SGN = '+'
+                 MOVE 'M' TO ASUR-BM
+               ELSE
+                 MOVE 'B' TO ASUR-BM
+               END-IF
+               MOVE TAUX TO ASUR-TAUX
+             WHEN 2
+               MOVE NM-PRNM TO NOM-CLIENT
+             WHEN 3
+               IF ADSS NOT = SPACE
+                 MOVE ADSS TO ASUR-ADRS
+               END-IF
+               IF CP IS NUMERIC
+                 MOVE CP TO ASUR-CP
+               END-IF
+               IF VLL NOT = SPACE
+                 MOVE VLL TO ASUR-VLL
+               END-IF
+             WHEN 4
+               MOVE TPE TO ASUR-TP-VHCL
+               MOVE PRM TO ASUR-PRM-BS
+           END-EVALUATE
+           .
+
+       TEST-STAT-ASR.
+           IF WS-ASR NOT = '00'
+             DISPLAY 'ERREUR FICHIER ASSURE ' WS-ASR
+             MOVE 16 TO RETURN-CODE
+             STOP RUN
+           END-IF
+           .
+       TEST-STAT-MAJ.
+           IF WS-MAJ NOT = '00'
+             DISPLAY 'ERREUR FICHIER MAJ ' WS-MAJ
+             MOVE 16 TO RETURN-CODE
+             STOP RUN
+           END-IF
+           .
+       TEST-STAT-CTL.
+           IF WS-CTL NOT = '00'
+             DISPLAY 'ERREUR FICHIER CTL ' WS-CTL
+             MOVE 16 TO RETURN-CODE
+             STOP RUN
+           END-IF
+           .
